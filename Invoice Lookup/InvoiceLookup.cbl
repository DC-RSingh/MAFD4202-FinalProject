@@ -0,0 +1,263 @@
+       identification division.
+       program-id. InvoiceLookup.
+       author. Raje Singh.
+       date-written. 2026-08-08.
+      * Program Description:
+      * Reads the sale/layaway records from Data Split and Count's
+      * file-05-sl-data and the return records from file-06-returns-
+      * data and prints one line per invoice showing the original
+      * sale and any associated return(s) side by side, so a
+      * customer service lookup by invoice number is a single report
+      * instead of cross-referencing the S&L and Returns reports by
+      * hand.
+      *
+       environment division.
+       input-output section.
+       file-control.
+      *
+           select file-05-sl-data
+               assign
+                   to '../../../../datafiles/data/file-05-sl-data.dat'
+               organization is line sequential.
+      *
+           select file-06-returns-data
+               assign
+                   to
+                   '../../../../datafiles/data/file-06-returns-data.dat'
+               organization is line sequential.
+      *
+           select file-29-invoice-lookup
+               assign
+                   to
+                   '../../../../datafiles/data/file-29-inv-lookup.out'
+               organization is line sequential.
+      *
+       data division.
+       file section.
+      *
+       fd file-05-sl-data
+           data record is in-sale-data.
+      *
+       01 in-sale-data.
+         05 in-sl-trans-code   pic x.
+         05 in-sl-trans-amt    pic 9(5)V99.
+         05 in-sl-pay-type     pic XX.
+         05 in-sl-store-num    pic XX.
+         05 in-sl-invoice-num  pic X(9).
+         05 in-sl-sku-code     pic X(15).
+      *
+       fd file-06-returns-data
+           data record is in-returns-data.
+      *
+       01 in-returns-data.
+         05 in-ret-trans-code  pic x.
+         05 in-ret-trans-amt   pic 9(5)V99.
+         05 in-ret-pay-type    pic XX.
+         05 in-ret-store-num   pic XX.
+         05 in-ret-invoice-num pic X(9).
+         05 in-ret-sku-code    pic X(15).
+      *
+       fd file-29-invoice-lookup
+           data record is report-print-line.
+      *
+       01 report-print-line    pic x(120).
+      *
+       working-storage section.
+      *
+       01 ws-report-name-line.
+         05 filler             pic x(26) value
+                               "Raje Singh, Final Project".
+      *
+       01 ws-report-title-line.
+         05 filler             pic x(10) value spaces.
+         05 filler             pic x(29) value
+                               "INVOICE SALE/RETURN LOOKUP".
+      *
+       01 ws-run-stamp-line.
+         05 filler             pic x(10) value "RUN DATE: ".
+         05 ws-rsl-run-date    pic 9(8).
+      *
+       01 ws-lookup-heading-1.
+         05 filler             pic x(11) value "INVOICE".
+         05 filler             pic x(8)  value "STORE".
+         05 filler             pic x(14) value "SALE AMT".
+         05 filler             pic x(8)  value "PAY".
+         05 filler             pic x(14) value "RETURN AMT".
+         05 filler             pic x(8)  value "PAY".
+         05 filler             pic x(20) value "STATUS".
+      *
+       01 ws-lookup-detail-line.
+         05 ws-lkl-invoice-num  pic x(9).
+         05 filler              pic x(2) value spaces.
+         05 ws-lkl-store-num    pic xx.
+         05 filler              pic x(6) value spaces.
+         05 ws-lkl-sale-amt     pic $z(4)9.99.
+         05 filler              pic x(3) value spaces.
+         05 ws-lkl-sale-pay     pic xx.
+         05 filler              pic x(6) value spaces.
+         05 ws-lkl-ret-amt      pic $z(4)9.99.
+         05 filler              pic x(3) value spaces.
+         05 ws-lkl-ret-pay      pic xx.
+         05 filler              pic x(6) value spaces.
+         05 ws-lkl-status       pic x(20).
+      *
+       01 ws-sale-table.
+         05 ws-sale-entry       occurs 5000 times
+                                  indexed by ws-sale-index
+                                  ws-sale-srch-index.
+           10 ws-sale-invoice-num  pic x(9).
+           10 ws-sale-store-num    pic xx.
+           10 ws-sale-trans-amt    pic 9(5)V99.
+           10 ws-sale-pay-type     pic xx.
+           10 ws-sale-has-return   pic x value 'n'.
+             88 ws-sale-return-found value 'y'.
+      *
+       77 ws-sale-table-count    pic 9(8) value 0.
+      *
+       77 ws-sl-eof              pic x value 'n'.
+       77 ws-ret-eof             pic x value 'n'.
+       77 ws-is-true             pic x value 'y'.
+       77 ws-is-false            pic x value 'n'.
+       77 ws-1                   pic 9 value 1.
+       77 ws-run-date            pic 9(8) value 0.
+      *
+       procedure division.
+       0000-Main.
+      *
+           perform 1000-open-files.
+           accept ws-run-date from date yyyymmdd.
+           perform 1100-load-sale-table.
+           perform 2000-print-report-headings.
+           perform 3000-process-returns.
+           perform 4000-print-unmatched-sales.
+           perform 7000-close-files.
+           goback.
+      *
+       1000-open-files.
+      *
+           open input file-05-sl-data.
+           open input file-06-returns-data.
+           open output file-29-invoice-lookup.
+      *
+       1100-load-sale-table.
+      *
+           perform 1110-read-sale.
+           perform until ws-sl-eof = ws-is-true
+               add ws-1 to ws-sale-table-count
+               set ws-sale-index to ws-sale-table-count
+               move in-sl-invoice-num to
+                 ws-sale-invoice-num(ws-sale-index)
+               move in-sl-store-num   to
+                 ws-sale-store-num(ws-sale-index)
+               move in-sl-trans-amt   to
+                 ws-sale-trans-amt(ws-sale-index)
+               move in-sl-pay-type    to
+                 ws-sale-pay-type(ws-sale-index)
+               move ws-is-false       to
+                 ws-sale-has-return(ws-sale-index)
+               perform 1110-read-sale
+           end-perform.
+      *
+           close file-05-sl-data.
+      *
+       1110-read-sale.
+      *
+           read file-05-sl-data
+               at end
+                   move ws-is-true to ws-sl-eof.
+      *
+       2000-print-report-headings.
+      *
+           write report-print-line from spaces.
+           write report-print-line from ws-report-name-line.
+           write report-print-line from spaces.
+           write report-print-line from ws-report-title-line.
+           move ws-run-date to ws-rsl-run-date.
+           write report-print-line from ws-run-stamp-line.
+           write report-print-line from spaces.
+           write report-print-line from ws-lookup-heading-1.
+           write report-print-line from spaces.
+      *
+       3000-process-returns.
+      *
+           perform 3010-read-return.
+           perform until ws-ret-eof = ws-is-true
+               perform 3100-match-sale
+               perform 3010-read-return
+           end-perform.
+      *
+           close file-06-returns-data.
+      *
+       3010-read-return.
+      *
+           read file-06-returns-data
+               at end
+                   move ws-is-true to ws-ret-eof.
+      *
+       3100-match-sale.
+      *
+           set ws-sale-srch-index to ws-1.
+           search ws-sale-entry varying ws-sale-srch-index
+               at end
+                   perform 3200-print-return-only
+               when ws-sale-srch-index <= ws-sale-table-count
+                 and ws-sale-invoice-num(ws-sale-srch-index) =
+                 in-ret-invoice-num
+                   move "y" to ws-sale-has-return(ws-sale-srch-index)
+                   perform 3300-print-paired-line
+           end-search.
+      *
+       3200-print-return-only.
+      *
+           move in-ret-invoice-num to ws-lkl-invoice-num.
+           move in-ret-store-num   to ws-lkl-store-num.
+           move zeroes             to ws-lkl-sale-amt.
+           move spaces             to ws-lkl-sale-pay.
+           move in-ret-trans-amt   to ws-lkl-ret-amt.
+           move in-ret-pay-type    to ws-lkl-ret-pay.
+           move "NO MATCHING SALE" to ws-lkl-status.
+           write report-print-line from ws-lookup-detail-line.
+      *
+       3300-print-paired-line.
+      *
+           move in-ret-invoice-num to ws-lkl-invoice-num.
+           move ws-sale-store-num(ws-sale-srch-index) to
+             ws-lkl-store-num.
+           move ws-sale-trans-amt(ws-sale-srch-index) to
+             ws-lkl-sale-amt.
+           move ws-sale-pay-type(ws-sale-srch-index) to
+             ws-lkl-sale-pay.
+           move in-ret-trans-amt   to ws-lkl-ret-amt.
+           move in-ret-pay-type    to ws-lkl-ret-pay.
+           move "MATCHED"          to ws-lkl-status.
+           write report-print-line from ws-lookup-detail-line.
+      *
+       4000-print-unmatched-sales.
+      *
+           set ws-sale-index to ws-1.
+           perform
+             varying ws-sale-index
+             from ws-1 by ws-1
+             until (ws-sale-index > ws-sale-table-count)
+               if not ws-sale-return-found(ws-sale-index) then
+                   perform 4100-print-sale-only
+               end-if
+           end-perform.
+      *
+       4100-print-sale-only.
+      *
+           move ws-sale-invoice-num(ws-sale-index) to
+             ws-lkl-invoice-num.
+           move ws-sale-store-num(ws-sale-index) to ws-lkl-store-num.
+           move ws-sale-trans-amt(ws-sale-index) to ws-lkl-sale-amt.
+           move ws-sale-pay-type(ws-sale-index)  to ws-lkl-sale-pay.
+           move zeroes                           to ws-lkl-ret-amt.
+           move spaces                           to ws-lkl-ret-pay.
+           move "NO RETURN ON FILE"              to ws-lkl-status.
+           write report-print-line from ws-lookup-detail-line.
+      *
+       7000-close-files.
+      *
+           close file-29-invoice-lookup.
+      *
+       end program InvoiceLookup.
