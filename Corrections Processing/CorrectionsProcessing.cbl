@@ -0,0 +1,766 @@
+       identification division.
+       program-id. CorrectionsProcessing.
+       author. Raje Singh.
+       date-written. 2021-04-16.
+      * Program Description:
+      * Reads operator-supplied corrections for POS records that the
+      * Edit program rejected and attempts to resubmit them. A
+      * correction is only accepted if it matches an invoice number
+      * that actually appears on the error file and it passes the
+      * same edits the original record failed. Accepted corrections
+      * are appended to the valid data file so they flow into the
+      * rest of the nightly run; corrections that still fail, or that
+      * do not match a rejected record, are listed on the corrections
+      * report for another pass.
+      *
+       environment division.
+       input-output section.
+       file-control.
+      *
+           select file-02-error-output
+               assign
+                   to
+                   '../../../../datafiles/data/file-02-error-data.dat'
+               organization is line sequential.
+      *
+           select file-03-valid-output
+               assign
+                   to
+                   '../../../../datafiles/data/file-03-valid-data.dat'
+               organization is line sequential.
+      *
+           select file-12-corrections-data
+               assign
+                   to
+                   '../../../../datafiles/data/file-12-corrections.dat'
+               organization is line sequential.
+      *
+           select file-13-store-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-13-store-master.dat'
+               organization is line sequential.
+      *
+           select file-14-pay-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-14-pay-master.dat'
+               organization is line sequential.
+      *
+           select file-16-corrections-report
+               assign
+                   to
+                   '../../../../datafiles/data/file-16-correct-rpt.out'
+               organization is line sequential.
+      *
+           select file-16-product-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-16-product.dat'
+               organization is line sequential.
+      *
+           select file-20-control-totals
+               assign
+                   to
+                   '../../../../datafiles/data/file-20-ctl-tot.dat'
+               organization is line sequential.
+      *
+           select file-26-batch-id-ctl
+               assign
+                   to
+                   '../../../../datafiles/data/file-26-batch-id.dat'
+               organization is line sequential.
+      *
+       data division.
+       file section.
+      *
+       fd file-02-error-output
+           data record is error-out-data.
+      *
+       01 error-out-data.
+         05 eo-trans-code      pic x.
+         05 eo-trans-amt       pic 9(5)V99.
+         05 eo-pay-type        pic XX.
+         05 eo-store-num       pic XX.
+         05 eo-invoice-num     pic X(9).
+         05 eo-sku-code        pic X(15).
+      *
+       fd file-03-valid-output
+           data record is valid-out-data.
+      *
+       01 valid-out-data.
+         05 vo-trans-code      pic x.
+         05 vo-trans-amt       pic 9(5)V99.
+         05 vo-pay-type        pic XX.
+         05 vo-store-num       pic XX.
+         05 vo-invoice-num     pic X(9).
+         05 vo-sku-code        pic X(15).
+      *
+       fd file-12-corrections-data
+           data record is corr-rec.
+      *
+       01 corr-rec.
+         05 cr-trans-code      pic x.
+           88 cr-trans-code-valid value 'S', 'R', 'L', 'V'.
+         05 cr-trans-amt       pic 9(5)V99.
+         05 cr-pay-type        pic XX.
+         05 cr-store-num       pic XX.
+         05 cr-invoice-num.
+           10 cr-invoice-X1    pic X.
+             88 cr-invoice-X1-valid value 'A', 'B', 'C', 'D', 'E'.
+           10 cr-invoice-X2    pic X.
+             88 cr-invoice-X2-valid value 'A', 'B', 'C', 'D', 'E'.
+           10 cr-invoice-dash  pic X.
+             88 cr-invoice-dash-valid value '-'.
+           10 cr-invoice-000000 pic X(6).
+         05 cr-sku-code        pic X(15).
+      *
+       fd file-13-store-master
+           data record is store-master-rec.
+      *
+       01 store-master-rec.
+         05 smr-store-num      pic xx.
+         05 smr-store-name     pic x(20).
+         05 smr-store-active   pic x.
+      *
+       fd file-14-pay-master
+           data record is pay-type-master-rec.
+      *
+       01 pay-type-master-rec.
+         05 ptm-pay-type        pic xx.
+         05 ptm-pay-desc        pic x(20).
+         05 ptm-pay-active      pic x.
+      *
+       fd file-16-corrections-report
+           data record is report-print-line.
+      *
+       01 report-print-line    pic x(110).
+      *
+       fd file-16-product-master
+           data record is product-master-rec.
+      *
+       01 product-master-rec.
+         05 pmr-sku-code        pic x(15).
+         05 pmr-sku-desc        pic x(20).
+         05 pmr-sku-active      pic x.
+      *
+       fd file-20-control-totals
+           data record is control-total-rec.
+      *
+       01 control-total-rec.
+         05 ctl-tag             pic x(10).
+         05 ctl-rec-count       pic 9(8).
+         05 ctl-amount          pic 9(10)v99.
+         05 ctl-run-date        pic 9(8).
+         05 ctl-batch-id        pic 9(6).
+      *
+       fd file-26-batch-id-ctl
+           data record is batch-id-ctl-rec.
+      *
+       01 batch-id-ctl-rec.
+         05 bic-last-batch      pic 9(6).
+      *
+       working-storage section.
+      *
+       01 ws-report-name-line.
+         05 filler             pic x(26) value
+                               "Raje Singh, Final Project".
+      *
+       01 ws-report-title-line.
+         05 filler             pic x(10) value spaces.
+         05 filler             pic x(19) value "CORRECTIONS REPORT".
+      *
+       01 ws-run-stamp-line.
+         05 filler             pic x(10) value "RUN DATE: ".
+         05 ws-rsl-run-date    pic 9(8).
+         05 filler             pic x(13) value "   BATCH ID: ".
+         05 ws-rsl-batch-id    pic z(5)9.
+      *
+       01 ws-report-headings.
+         05 filler             pic x(8) value "RECORD #".
+         05 filler             pic x(5) value spaces.
+         05 filler             pic x(9) value "INVOICE #".
+         05 filler             pic x(5) value spaces.
+         05 filler             pic x(11) value "DISPOSITION".
+         05 filler             pic x(12) value spaces.
+         05 filler             pic x(14) value "ERROR MESSAGES".
+      *
+       01 ws-detail-line.
+         05 ws-dl-record-num   pic z(7)9.
+         05 filler             pic x(5) value spaces.
+         05 ws-dl-invoice-num  pic x(9).
+         05 filler             pic x(5) value spaces.
+         05 ws-dl-disposition  pic x(15).
+         05 filler             pic x(2) value spaces.
+         05 ws-dl-error-list   occurs 6 times.
+           10 ws-dl-error      pic x(24).
+           10 filler           pic xxx value spaces.
+      *
+       01 ws-records-read-line.
+         05 filler             pic x(28) value
+                               "NUMBER OF CORRECTIONS READ: ".
+         05 ws-rl-read          pic z(7)9.
+      *
+       01 ws-records-accepted-line.
+         05 filler             pic x(30) value
+                               "NUMBER ACCEPTED/RESUBMITTED: ".
+         05 ws-rl-accepted      pic z(7)9.
+      *
+       01 ws-records-rejected-line.
+         05 filler             pic x(30) value
+                               "NUMBER STILL REJECTED:       ".
+         05 ws-rl-rejected      pic z(7)9.
+      *
+       01 ws-records-unmatched-line.
+         05 filler             pic x(30) value
+                               "NUMBER NOT ON ERROR FILE:    ".
+         05 ws-rl-unmatched     pic z(7)9.
+      *
+       01 ws-error-messages.
+         05 ws-trans-code-invalid  pic x(24) value
+                                  "TRANSACTION CODE INVALID".
+         05 ws-trans-amt-invalid   pic x(23) value
+                                 "TRANSACTION AMT INVALID".
+         05 ws-pay-type-invalid pic x(16) value "PAY TYPE INVALID".
+         05 ws-store-num-invalid   pic x(17) value "STORE NUM INVALID".
+         05 ws-invoice-format-inv  pic x(22) value
+                                  "INVOICE FORMAT INVALID".
+         05 ws-invoice-letters-inv pic x(23) value
+                                  "INVOICE LETTERS INVALID".
+         05 ws-invoice-two-same    pic x(20) value
+                                  "INVOICE LETTERS SAME".
+         05 ws-invoice-number-invalid pic x(21) value
+                                      "INVOICE RANGE INVALID".
+         05 ws-invoice-dash-invalid    pic x(20) value
+                                    "INVOICE DASH INVALID".
+         05 ws-sku-code-empty      pic x(14) value "SKU CODE EMPTY".
+         05 ws-sku-code-invalid    pic x(19) value
+                                  "SKU CODE NOT FOUND".
+         05 ws-invoice-duplicate   pic x(24) value
+                                  "INVOICE NUMBER DUPLICATE".
+         05 ws-not-rejected-msg    pic x(24) value
+                                  "NOT ON ERROR FILE".
+      *
+       01 ws-constants.
+         05 ws-store-table       occurs 20 times
+                                  indexed by ws-store-index
+                                  ws-store-srch-index.
+           10 ws-store-literals  pic xx.
+           10 ws-store-active    pic x.
+       77 ws-store-table-count   pic 99 value 0.
+      *
+       01 ws-pay-table.
+         05 ws-pay-entry         occurs 12 times
+                                  indexed by ws-pay-index
+                                  ws-pay-srch-index.
+           10 ws-pay-literals    pic xx.
+           10 ws-pay-active      pic x.
+       77 ws-pay-table-count     pic 99 value 0.
+       77 ws-pay-mstr-eof        pic x value 'n'.
+       77 ws-pay-found           pic x value 'n'.
+      *
+       01 ws-rejected-table.
+         05 ws-rej-invoice       occurs 2000 times
+                                  indexed by ws-rej-index
+                                  ws-rej-srch-index
+                                  pic x(9).
+       77 ws-rejected-count      pic 9(8) value 0.
+      *
+       01 ws-product-table.
+         05 ws-prod-sku            occurs 500 times
+                                    indexed by ws-prod-index
+                                    ws-prod-srch-index.
+           10 ws-prod-sku-code     pic x(15).
+           10 ws-prod-active       pic x.
+       77 ws-prod-table-count      pic 9(5) value 0.
+       77 ws-prod-mstr-eof         pic x value 'n'.
+       77 ws-prod-found            pic x value 'n'.
+      *
+       01 ws-dup-table.
+         05 ws-dup-invoice        occurs 5000 times
+                                   indexed by ws-dup-index
+                                   ws-dup-srch-index
+                                   pic x(9).
+       77 ws-dup-count            pic 9(8) value 0.
+       77 ws-dup-found            pic x value 'n'.
+       77 ws-valid-out-eof        pic x value 'n'.
+      *
+       77 ws-900000             pic 9(6) value 900000.
+       77 ws-100000             pic 9(6) value 100000.
+       77 ws-total-records      pic 9(8) value 0.
+       77 ws-accepted-records   pic 9(8) value 0.
+       77 ws-accepted-amt       pic 9(10)v99 value 0.
+       77 ws-rejected-records   pic 9(8) value 0.
+       77 ws-unmatched-records  pic 9(8) value 0.
+       77 ws-current-error      pic 99 value 1.
+       77 ws-current-record     pic 9(8) value 0.
+       77 ws-has-errors         pic x value 'n'.
+       77 ws-was-rejected       pic x value 'n'.
+       77 ws-eof-flag           pic x value 'n'.
+       77 ws-store-mstr-eof     pic x value 'n'.
+       77 ws-error-mstr-eof     pic x value 'n'.
+       77 ws-is-true            pic x value 'y'.
+       77 ws-is-false           pic x value 'n'.
+       77 ws-store-found        pic x value 'n'.
+       77 ws-run-date            pic 9(8) value 0.
+       77 ws-batch-id            pic 9(6) value 0.
+       77 ws-1                  pic 9 value 1.
+      *
+       77 ws-ctl-mstr-eof        pic x value 'n'.
+       77 ws-edit-count          pic 9(8) value 0.
+       77 ws-edit-amt            pic 9(10)v99 value 0.
+      *
+       procedure division.
+      *
+       0000-Main.
+      *
+           perform 1000-open-files.
+           perform 1100-load-store-master.
+           perform 1120-load-pay-master.
+           perform 1150-load-product-master.
+           perform 1200-load-rejected-invoices.
+           perform 1250-load-valid-invoices.
+           perform 1260-open-valid-output.
+           accept ws-run-date from date yyyymmdd.
+           perform 1300-get-batch-id.
+           perform 2000-print-report-headings.
+           perform 3000-read-correction.
+           perform 4000-process-corrections
+             until ws-eof-flag = ws-is-true.
+           perform 5000-prepare-summary.
+           perform 6000-print-report-footers.
+           if ws-accepted-records > 0 then
+               perform 6900-fold-corrections-into-edit-total
+           end-if.
+           perform 7000-close-files.
+           goback.
+      *
+       1000-open-files.
+      *
+           open input file-12-corrections-data.
+           open output file-16-corrections-report.
+      *
+       1100-load-store-master.
+      *
+           open input file-13-store-master.
+      *
+           perform until ws-store-mstr-eof = ws-is-true
+               read file-13-store-master
+                   at end
+                       move ws-is-true to ws-store-mstr-eof
+                   not at end
+                       add ws-1 to ws-store-table-count
+                       set ws-store-index to ws-store-table-count
+                       move smr-store-num to ws-store-literals(
+                           ws-store-index)
+                       move smr-store-active to ws-store-active(
+                           ws-store-index)
+               end-read
+           end-perform.
+      *
+           close file-13-store-master.
+      *
+       1120-load-pay-master.
+      *
+           open input file-14-pay-master.
+      *
+           perform until ws-pay-mstr-eof = ws-is-true
+               read file-14-pay-master
+                   at end
+                       move ws-is-true to ws-pay-mstr-eof
+                   not at end
+                       add ws-1 to ws-pay-table-count
+                       set ws-pay-index to ws-pay-table-count
+                       move ptm-pay-type to ws-pay-literals(
+                           ws-pay-index)
+                       move ptm-pay-active to ws-pay-active(
+                           ws-pay-index)
+               end-read
+           end-perform.
+      *
+           close file-14-pay-master.
+      *
+       1150-load-product-master.
+      *
+           open input file-16-product-master.
+      *
+           perform until ws-prod-mstr-eof = ws-is-true
+               read file-16-product-master
+                   at end
+                       move ws-is-true to ws-prod-mstr-eof
+                   not at end
+                       add ws-1 to ws-prod-table-count
+                       set ws-prod-index to ws-prod-table-count
+                       move pmr-sku-code to ws-prod-sku-code(
+                           ws-prod-index)
+                       move pmr-sku-active to ws-prod-active(
+                           ws-prod-index)
+               end-read
+           end-perform.
+      *
+           close file-16-product-master.
+      *
+       1200-load-rejected-invoices.
+      *
+           open input file-02-error-output.
+      *
+           perform until ws-error-mstr-eof = ws-is-true
+               read file-02-error-output
+                   at end
+                       move ws-is-true to ws-error-mstr-eof
+                   not at end
+                       add ws-1 to ws-rejected-count
+                       set ws-rej-index to ws-rejected-count
+                       move eo-invoice-num to ws-rej-invoice(
+                           ws-rej-index)
+               end-read
+           end-perform.
+      *
+           close file-02-error-output.
+      *
+      * Today's valid-data file already holds everything Edit and
+      * any earlier programs have appended; a correction that repeats
+      * one of those invoice numbers is a duplicate even though it has
+      * not been through this program before.
+       1250-load-valid-invoices.
+      *
+           open input file-03-valid-output.
+      *
+           perform until ws-valid-out-eof = ws-is-true
+               read file-03-valid-output
+                   at end
+                       move ws-is-true to ws-valid-out-eof
+                   not at end
+                       add ws-1 to ws-dup-count
+                       set ws-dup-index to ws-dup-count
+                       move vo-invoice-num to ws-dup-invoice(
+                           ws-dup-index)
+               end-read
+           end-perform.
+      *
+           close file-03-valid-output.
+      *
+       1260-open-valid-output.
+      *
+           open extend file-03-valid-output.
+      *
+      * Edit runs first in the daily chain and hands out the batch
+      * id; this program just reads what Edit left here.
+       1300-get-batch-id.
+      *
+           move 0 to ws-batch-id.
+      *
+           open input file-26-batch-id-ctl.
+           read file-26-batch-id-ctl
+               at end
+                   continue
+               not at end
+                   move bic-last-batch to ws-batch-id
+           end-read.
+           close file-26-batch-id-ctl.
+      *
+       2000-print-report-headings.
+      *
+           write report-print-line from spaces.
+           write report-print-line from ws-report-name-line.
+           write report-print-line from spaces.
+           write report-print-line from ws-report-title-line.
+           move ws-run-date  to ws-rsl-run-date.
+           move ws-batch-id  to ws-rsl-batch-id.
+           write report-print-line from ws-run-stamp-line.
+           write report-print-line from spaces.
+           write report-print-line from ws-report-headings.
+      *
+       3000-read-correction.
+      *
+           read file-12-corrections-data
+               at end
+                   move ws-is-true to ws-eof-flag.
+      *
+       4000-process-corrections.
+      *
+           add ws-1 to ws-current-record.
+           perform 4001-reset-accumulators.
+      *
+           perform 4200-check-was-rejected.
+      *
+           if ws-was-rejected = ws-is-false then
+               add ws-1 to ws-unmatched-records
+               move ws-not-rejected-msg to ws-dl-error(ws-1)
+               move "NOT RESUBMITTED" to ws-dl-disposition
+               perform 4900-write-detail
+           else
+               perform 4300-check-corrected-record
+               if ws-has-errors = ws-is-true then
+                   add ws-1 to ws-rejected-records
+                   move "STILL REJECTED" to ws-dl-disposition
+                   perform 4900-write-detail
+               else
+                   add ws-1 to ws-accepted-records
+                   add cr-trans-amt to ws-accepted-amt
+                   move cr-trans-code  to vo-trans-code
+                   move cr-trans-amt   to vo-trans-amt
+                   move cr-pay-type    to vo-pay-type
+                   move cr-store-num   to vo-store-num
+                   move cr-invoice-num to vo-invoice-num
+                   move cr-sku-code    to vo-sku-code
+                   write valid-out-data
+                   add ws-1 to ws-dup-count
+                   set ws-dup-index to ws-dup-count
+                   move cr-invoice-num to ws-dup-invoice(
+                       ws-dup-index)
+                   move "RESUBMITTED" to ws-dl-disposition
+                   perform 4900-write-detail
+               end-if
+           end-if.
+      *
+           add ws-1 to ws-total-records.
+      *
+           perform 3000-read-correction.
+      *
+       4001-reset-accumulators.
+      *
+           move ws-1        to ws-current-error.
+           move ws-is-false to ws-has-errors.
+           move ws-is-false to ws-was-rejected.
+           move spaces      to ws-detail-line.
+      *
+       4200-check-was-rejected.
+      *
+           set ws-rej-srch-index to ws-1.
+           search ws-rej-invoice varying ws-rej-srch-index
+               at end
+                   continue
+               when ws-rej-srch-index <= ws-rejected-count and
+                 ws-rej-invoice(ws-rej-srch-index) = cr-invoice-num
+                   move ws-is-true to ws-was-rejected
+           end-search.
+      *
+       4300-check-corrected-record.
+      *
+           perform 4310-check-trans-code.
+           perform 4320-check-trans-amt.
+           perform 4330-check-pay-type.
+           perform 4340-check-store-num.
+           perform 4350-check-invoice-num.
+           perform 4360-check-sku-code.
+           perform 4370-check-duplicate-invoice.
+      *
+       4310-check-trans-code.
+      *
+           if not cr-trans-code-valid then
+               move ws-is-true to ws-has-errors
+               move ws-trans-code-invalid to ws-dl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           end-if.
+      *
+       4320-check-trans-amt.
+      *
+           if cr-trans-amt is not numeric then
+               move ws-is-true to ws-has-errors
+               move ws-trans-amt-invalid to ws-dl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           end-if.
+      *
+       4330-check-pay-type.
+      *
+           move ws-is-false to ws-pay-found.
+           set ws-pay-srch-index to ws-1.
+           search ws-pay-entry varying ws-pay-srch-index
+               at end
+                   continue
+               when ws-pay-srch-index <= ws-pay-table-count and
+                 ws-pay-literals(ws-pay-srch-index) = cr-pay-type
+                 and ws-pay-active(ws-pay-srch-index) = 'Y'
+                   move ws-is-true to ws-pay-found
+           end-search.
+      *
+           if ws-pay-found = ws-is-false then
+               move ws-is-true to ws-has-errors
+               move ws-pay-type-invalid to ws-dl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           end-if.
+      *
+       4340-check-store-num.
+      *
+           move ws-is-false to ws-store-found.
+           set ws-store-srch-index to ws-1.
+           search ws-store-table varying ws-store-srch-index
+               at end
+                   continue
+               when ws-store-srch-index <= ws-store-table-count and
+                 ws-store-literals(ws-store-srch-index) = cr-store-num
+                 and ws-store-active(ws-store-srch-index) = 'Y'
+                   move ws-is-true to ws-store-found
+           end-search.
+      *
+           if ws-store-found = ws-is-false then
+               move ws-is-true to ws-has-errors
+               move ws-store-num-invalid to ws-dl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           end-if.
+      *
+       4350-check-invoice-num.
+      *
+           if cr-invoice-X1 is not alphabetic or cr-invoice-X2 is not
+             alphabetic or cr-invoice-000000 is not numeric then
+               move ws-is-true to ws-has-errors
+               move ws-invoice-format-inv to ws-dl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           end-if.
+      *
+           if not cr-invoice-X1-valid or not cr-invoice-X2-valid then
+               move ws-is-true to ws-has-errors
+               move ws-invoice-letters-inv to ws-dl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           end-if.
+      *
+           if cr-invoice-X1 is equal to cr-invoice-X2 then
+               move ws-is-true to ws-has-errors
+               move ws-invoice-two-same to ws-dl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           end-if.
+      *
+           if cr-invoice-000000 is numeric then
+               if cr-invoice-000000 > ws-900000 or cr-invoice-000000 <
+                 ws-100000 then
+                   move ws-is-true to ws-has-errors
+                   move ws-invoice-number-invalid to ws-dl-error(
+                       ws-current-error)
+                   add ws-1 to ws-current-error
+               end-if
+           end-if.
+      *
+           if not cr-invoice-dash-valid then
+               move ws-is-true to ws-has-errors
+               move ws-invoice-dash-invalid to ws-dl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           end-if.
+      *
+       4360-check-sku-code.
+      *
+           if cr-sku-code is equal to spaces then
+               move ws-is-true to ws-has-errors
+               move ws-sku-code-empty to ws-dl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           else
+               move ws-is-false to ws-prod-found
+               set ws-prod-srch-index to ws-1
+               search ws-prod-sku varying ws-prod-srch-index
+                   at end
+                       continue
+                   when ws-prod-srch-index <= ws-prod-table-count and
+                     ws-prod-sku-code(ws-prod-srch-index) = cr-sku-code
+                     and ws-prod-active(ws-prod-srch-index) = 'Y'
+                       move ws-is-true to ws-prod-found
+               end-search
+      *
+               if ws-prod-found = ws-is-false then
+                   move ws-is-true to ws-has-errors
+                   move ws-sku-code-invalid to ws-dl-error(
+                       ws-current-error)
+                   add ws-1 to ws-current-error
+               end-if
+           end-if.
+      *
+       4370-check-duplicate-invoice.
+      *
+           move ws-is-false to ws-dup-found.
+           set ws-dup-srch-index to ws-1.
+           search ws-dup-invoice varying ws-dup-srch-index
+               at end
+                   continue
+               when ws-dup-srch-index <= ws-dup-count and
+                 ws-dup-invoice(ws-dup-srch-index) = cr-invoice-num
+                   move ws-is-true to ws-dup-found
+           end-search.
+      *
+           if ws-dup-found = ws-is-true then
+               move ws-is-true to ws-has-errors
+               move ws-invoice-duplicate to ws-dl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           end-if.
+      *
+       4900-write-detail.
+      *
+           move ws-current-record to ws-dl-record-num.
+           move cr-invoice-num    to ws-dl-invoice-num.
+           write report-print-line from spaces.
+           write report-print-line from ws-detail-line.
+      *
+       5000-prepare-summary.
+      *
+           move ws-total-records     to ws-rl-read.
+           move ws-accepted-records  to ws-rl-accepted.
+           move ws-rejected-records  to ws-rl-rejected.
+           move ws-unmatched-records to ws-rl-unmatched.
+      *
+       6000-print-report-footers.
+      *
+           write report-print-line from spaces.
+           write report-print-line from ws-records-read-line.
+           write report-print-line from spaces.
+           write report-print-line from ws-records-accepted-line.
+           write report-print-line from ws-records-rejected-line.
+           write report-print-line from ws-records-unmatched-line.
+      *
+      * Accepted corrections are appended onto file-03-valid-data
+      * after Edit has already written its EDIT control total, so
+      * DataSplitAndCount's DATASPLIT total for the same run will
+      * include them while the EDIT total on file-20 would not.
+      * Read the EDIT tag's most recently written count/amount back
+      * off file-20, add this run's accepted corrections onto it, and
+      * append a refreshed EDIT record so the two totals still agree
+      * (Control Reconciliation keeps only the last record it sees
+      * for a given tag, so the appended record simply supersedes
+      * Edit's own).
+      *
+       6900-fold-corrections-into-edit-total.
+      *
+           move 0            to ws-edit-count.
+           move 0            to ws-edit-amt.
+           move ws-is-false  to ws-ctl-mstr-eof.
+      *
+           open input file-20-control-totals.
+      *
+           perform until ws-ctl-mstr-eof = ws-is-true
+               read file-20-control-totals
+                   at end
+                       move ws-is-true to ws-ctl-mstr-eof
+                   not at end
+                       if ctl-tag = "EDIT" then
+                           move ctl-rec-count to ws-edit-count
+                           move ctl-amount    to ws-edit-amt
+                       end-if
+               end-read
+           end-perform.
+      *
+           close file-20-control-totals.
+      *
+           open extend file-20-control-totals.
+      *
+           move "EDIT"     to ctl-tag.
+           compute ctl-rec-count = ws-edit-count + ws-accepted-records.
+           compute ctl-amount = ws-edit-amt + ws-accepted-amt.
+           move ws-run-date to ctl-run-date.
+           move ws-batch-id to ctl-batch-id.
+           write control-total-rec.
+      *
+           close file-20-control-totals.
+      *
+       7000-close-files.
+      *
+           close file-12-corrections-data, file-16-corrections-report,
+             file-03-valid-output.
+      *
+       end program CorrectionsProcessing.
