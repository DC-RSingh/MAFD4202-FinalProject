@@ -21,6 +21,59 @@
                assign
                    to '../../../../datafiles/data/file-09-r-report.out'
                organization is line sequential.
+      *
+           select file-13-store-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-13-store-master.dat'
+               organization is line sequential.
+      *
+           select file-15-tax-rate-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-15-tax-rate.dat'
+               organization is line sequential.
+      *
+           select file-20-control-totals
+               assign
+                   to
+                   '../../../../datafiles/data/file-20-ctl-tot.dat'
+               organization is line sequential.
+      *
+           select file-26-batch-id-ctl
+               assign
+                   to
+                   '../../../../datafiles/data/file-26-batch-id.dat'
+               organization is line sequential.
+      *
+           select file-23-r-extract
+               assign
+                   to
+                   '../../../../datafiles/data/file-23-r-extract.csv'
+               organization is line sequential.
+      *
+           select file-25-mtd-ytd-master
+               assign
+                   to '../../../../datafiles/data/file-25-mtd-ytd.dat'
+               organization is line sequential.
+      *
+           select file-28-return-review
+               assign
+                   to
+                   '../../../../datafiles/data/file-28-ret-review.dat'
+               organization is line sequential.
+      *
+           select file-17-unmatched-returns
+               assign
+                   to
+                   '../../../../datafiles/data/file-17-unmatch-ret.dat'
+               organization is line sequential.
+      *
+           select file-31-return-threshold
+               assign
+                   to
+                   '../../../../datafiles/data/file-31-ret-thresh.dat'
+               organization is line sequential.
       *
        data division.
        file section.
@@ -40,6 +93,84 @@
            data record is report-print-line.
       *
        01 report-print-line    pic x(100).
+      *
+       fd file-13-store-master
+           data record is store-master-rec.
+      *
+       01 store-master-rec.
+         05 smr-store-num      pic xx.
+         05 smr-store-name     pic x(20).
+         05 smr-store-active   pic x.
+      *
+       fd file-15-tax-rate-master
+           data record is tax-rate-master-rec.
+      *
+       01 tax-rate-master-rec.
+         05 trm-store-num      pic xx.
+         05 trm-eff-date       pic 9(8).
+         05 trm-tax-rate       pic v9(4).
+      *
+       fd file-20-control-totals
+           data record is control-total-rec.
+      *
+       01 control-total-rec.
+         05 ctl-tag             pic x(10).
+         05 ctl-rec-count       pic 9(8).
+         05 ctl-amount          pic 9(10)v99.
+         05 ctl-run-date        pic 9(8).
+         05 ctl-batch-id        pic 9(6).
+      *
+       fd file-26-batch-id-ctl
+           data record is batch-id-ctl-rec.
+      *
+       01 batch-id-ctl-rec.
+         05 bic-last-batch      pic 9(6).
+      *
+       fd file-23-r-extract
+           data record is csv-print-line.
+      *
+       01 csv-print-line       pic x(90).
+      *
+       fd file-25-mtd-ytd-master
+           data record is mtd-ytd-rec.
+      *
+       01 mtd-ytd-rec.
+         05 my-store-num        pic xx.
+         05 my-period-year      pic 9(4).
+         05 my-period-month     pic 9(2).
+         05 my-mtd-count        pic 9(8).
+         05 my-mtd-amt          pic 9(10)v99.
+         05 my-ytd-count        pic 9(8).
+         05 my-ytd-amt          pic 9(10)v99.
+      *
+       fd file-28-return-review
+           data record is return-review-rec.
+      *
+       01 return-review-rec.
+         05 rr-trans-code      pic x.
+         05 rr-trans-amt       pic 9(5)V99.
+         05 rr-pay-type        pic XX.
+         05 rr-store-num       pic XX.
+         05 rr-invoice-num     pic X(9).
+         05 rr-sku-code        pic X(15).
+      *
+       fd file-17-unmatched-returns
+           data record is ur-out-data.
+      *
+       01 ur-out-data.
+         05 ur-trans-code      pic x.
+         05 ur-trans-amt       pic 9(5)V99.
+         05 ur-pay-type        pic XX.
+         05 ur-store-num       pic XX.
+         05 ur-invoice-num     pic X(9).
+         05 ur-sku-code        pic X(15).
+         05 ur-reason          pic X(20).
+      *
+       fd file-31-return-threshold
+           data record is return-threshold-rec.
+      *
+       01 return-threshold-rec.
+         05 rtr-large-return-threshold pic 9(5)V99.
       *
        working-storage section.
       *
@@ -54,6 +185,12 @@
          05 filler             pic x(10) value spaces.
          05 filler             pic x(4) value "PAGE".
          05 ws-title-page-num  pic zz9.
+      *
+       01 ws-run-stamp-line.
+         05 filler             pic x(10) value "RUN DATE: ".
+         05 ws-rsl-run-date    pic 9(8).
+         05 filler             pic x(13) value "   BATCH ID: ".
+         05 ws-rsl-batch-id    pic z(5)9.
       *
        01 ws-page-heading.
          05 filler             pic x(10) value "TRANS CODE".
@@ -86,7 +223,53 @@
          05 filler             pic xx value spaces.
          05 ws-dl-tax-owed     pic $z(4)9.99.
       *
-       01 ws-summary-return-for-each-store occurs 6 times.
+       01 ws-review-line.
+         05 filler             pic x(5) value spaces.
+         05 ws-rvl-store-num   pic xx.
+         05 filler             pic x(7) value spaces.
+         05 ws-rvl-invoice-num pic x(9).
+         05 filler             pic x(7) value spaces.
+         05 ws-rvl-trans-amt   pic $z(4)9.99.
+         05 filler             pic x(4) value spaces.
+         05 filler             pic x(27) value
+                            "OVER THRESHOLD - FOR REVIEW".
+      *
+       01 ws-exceptions-heading-line.
+         05 filler             pic x(39) value
+                            "RETURN EXCEPTIONS - NOT POSTED TO THIS".
+         05 filler             pic x(8) value " REPORT".
+      *
+       01 ws-exceptions-column-line.
+         05 filler             pic x(7) value "STORE".
+         05 filler             pic x(4) value spaces.
+         05 filler             pic x(9) value "INVOICE #".
+         05 filler             pic x(4) value spaces.
+         05 filler             pic x(12) value "TRANS AMOUNT".
+         05 filler             pic x(4) value spaces.
+         05 filler             pic x(20) value "REASON".
+      *
+       01 ws-exceptions-detail-line.
+         05 filler             pic x(5) value spaces.
+         05 ws-exl-store-num   pic xx.
+         05 filler             pic x(7) value spaces.
+         05 ws-exl-invoice-num pic x(9).
+         05 filler             pic x(7) value spaces.
+         05 ws-exl-trans-amt   pic $z(4)9.99.
+         05 filler             pic x(4) value spaces.
+         05 ws-exl-reason      pic x(20).
+      *
+       01 ws-store-subtotal-line.
+         05 filler             pic x(5) value spaces.
+         05 filler             pic x(13) value "STORE TOTAL: ".
+         05 ws-sstl-store-num  pic xx.
+         05 filler             pic x(3) value spaces.
+         05 filler             pic x(8) value "COUNT: ".
+         05 ws-sstl-count      pic z(5)9.
+         05 filler             pic x(3) value spaces.
+         05 filler             pic x(8) value "AMOUNT: ".
+         05 ws-sstl-amount     pic $z(9)9.99.
+      *
+       01 ws-summary-return-for-each-store occurs 20 times.
          05 filler             pic x(41) value
                             "TOTAL NUMBER OF RETURN RECORDS FOR STORE ".
          05 ws-rfes-r-store    pic xx.
@@ -105,15 +288,96 @@
        01 ws-summary-total-tax-owed-line.
          05 filler             pic x(22) value "TOTAL TAX OWED TO US: ".
          05 ws-stt-tax-amount  pic $z(11)9.99.
+      *
+       01 ws-summary-review-line.
+         05 filler             pic x(38) value
+                            "TOTAL RETURNS FLAGGED FOR REVIEW:    ".
+         05 ws-srl-review-total pic z(7)9.
+         05 filler             pic x(11) value "   AMOUNT: ".
+         05 ws-srl-review-amount pic $z(11)9.99.
+      *
+       01 ws-mtd-ytd-for-each-store occurs 20 times.
+         05 filler             pic x(6) value "STORE ".
+         05 ws-my-fes-store    pic xx.
+         05 filler             pic x(7) value "  MTD: ".
+         05 ws-my-fes-mtd-count pic z(6)9.
+         05 filler             pic x(11) value "   AMOUNT: ".
+         05 ws-my-fes-mtd-amt  pic $z(9)9.99.
+         05 filler             pic x(8) value "   YTD: ".
+         05 ws-my-fes-ytd-count pic z(6)9.
+         05 filler             pic x(11) value "   AMOUNT: ".
+         05 ws-my-fes-ytd-amt  pic $z(9)9.99.
+      *
+       01 ws-csv-header-line.
+         05 filler             pic x(11) value "TRANS CODE,".
+         05 filler             pic x(13) value "TRANS AMOUNT,".
+         05 filler             pic x(9) value "PAY TYPE,".
+         05 filler             pic x(8) value "STORE #,".
+         05 filler             pic x(10) value "INVOICE #,".
+         05 filler             pic x(9) value "SKU CODE,".
+         05 filler             pic x(9) value "TAX OWED".
+      *
+       01 ws-csv-detail-line.
+         05 ws-cdl-trans-code  pic x.
+         05 filler             pic x value ','.
+         05 ws-cdl-trans-amt   pic 9(5).99.
+         05 filler             pic x value ','.
+         05 ws-cdl-pay-type    pic xx.
+         05 filler             pic x value ','.
+         05 ws-cdl-store-num   pic xx.
+         05 filler             pic x value ','.
+         05 ws-cdl-invoice-num pic x(9).
+         05 filler             pic x value ','.
+         05 ws-cdl-sku-code    pic x(15).
+         05 filler             pic x value ','.
+         05 ws-cdl-tax-owed    pic 9(5).99.
       *
        01 ws-calcs.
          05 ws-tax-owed-to-us  pic 9(5)V99.
       *
        01 ws-constants.
-         05 ws-store-names     pic x(12) value "010203040512".
-         05 ws-store-literals  redefines ws-store-names pic xx occurs 6
-                               times indexed by ws-store-index.
-      *
+         05 ws-store-table      occurs 20 times
+                                 indexed by ws-store-index
+                                 ws-store-srch-index.
+           10 ws-store-literals pic xx.
+           10 ws-store-active   pic x.
+       77 ws-store-table-count  pic 99 value 0.
+      *
+       01 ws-tax-table.
+         05 ws-tax-entry        occurs 100 times.
+           10 ws-tax-store-num  pic xx.
+           10 ws-tax-eff-date   pic 9(8).
+           10 ws-tax-rate-amt   pic v9(4).
+       77 ws-tax-table-count    pic 999 value 0.
+      *
+       01 ws-ret-raw-table.
+         05 ws-ret-raw-entry     occurs 5000 times
+                                   indexed by ws-raw-index.
+           10 raw-trans-code     pic x.
+           10 raw-trans-amt      pic 9(5)V99.
+           10 raw-pay-type       pic xx.
+           10 raw-store-num      pic xx.
+           10 raw-invoice-num    pic x(9).
+           10 raw-sku-code       pic x(15).
+           10 raw-placed         pic x value 'n'.
+       77 ws-raw-count           pic 9(8) value 0.
+       77 ws-ret-raw-eof         pic x value 'n'.
+      *
+       01 ws-ret-sorted-table.
+         05 ws-ret-sorted-entry  occurs 5000 times
+                                   indexed by ws-sorted-index.
+           10 srt-trans-code     pic x.
+           10 srt-trans-amt      pic 9(5)V99.
+           10 srt-pay-type       pic xx.
+           10 srt-store-num      pic xx.
+           10 srt-invoice-num    pic x(9).
+           10 srt-sku-code       pic x(15).
+       77 ws-sorted-count        pic 9(8) value 0.
+       77 ws-sorted-ptr          pic 9(8) value 0.
+       77 ws-cur-rec-store       pic xx value spaces.
+      *
+       77 ws-store-mstr-eof     pic x value 'n'.
+       77 ws-tax-mstr-eof       pic x value 'n'.
        77 ws-current-page      pic 999 value 1.
        77 ws-line-count        pic 99 value 0.
        77 ws-lines-per-page    pic 99 value 20.
@@ -123,17 +387,38 @@
       *
        77 ws-1                 pic 9 value 1.
        77 ws-2                 pic 9 value 2.
-       77 ws-6                 pic 9 value 6.
       *
-       77 ws-tax-amount        pic V99 value 0.13.
+       77 ws-run-date          pic 9(8) value 0.
+       77 ws-batch-id          pic 9(6) value 0.
+       77 ws-tax-ptr           pic 999 value 1.
+       77 ws-best-eff-date     pic 9(8) value 0.
+       77 ws-tax-rate          pic v9(4) value 0.
        77 ws-total-tax-owed    pic 9(6)V99 value 0.
        77 ws-ret-rec-total     pic 9(8) value 0.
        77 ws-ret-total-amt     pic 9(12)V99.
+       77 ws-large-return-threshold pic 9(5)V99 value 0.
+       77 ws-is-large-return   pic x value 'n'.
+       77 ws-review-rec-total  pic 9(8) value 0.
+       77 ws-review-total-amt  pic 9(10)V99 value 0.
       *
-       77 ws-ret-store-amounts pic 9(12)V99 value 0 occurs 6 times
+       77 ws-ret-store-amounts pic 9(12)V99 value 0 occurs 20 times
                                indexed by ret-store-amt-index.
-       77 ws-ret-store-totals  pic 9(8) value 0 occurs 6 times indexed
+       77 ws-ret-store-totals  pic 9(8) value 0 occurs 20 times indexed
                                by ret-store-total-index.
+      *
+       01 ws-mtd-ytd-table.
+         05 ws-my-entry          occurs 20 times.
+           10 ws-my-store-num    pic xx.
+           10 ws-my-period-year  pic 9(4).
+           10 ws-my-period-month pic 9(2).
+           10 ws-my-mtd-count    pic 9(8).
+           10 ws-my-mtd-amt      pic 9(10)v99.
+           10 ws-my-ytd-count    pic 9(8).
+           10 ws-my-ytd-amt      pic 9(10)v99.
+       77 ws-my-mstr-eof         pic x value 'n'.
+       77 ws-unmatch-eof         pic x value 'n'.
+       77 ws-cur-year            pic 9(4) value 0.
+       77 ws-cur-month           pic 9(2) value 0.
       *
        77 ws-array-pointer     pic 99 value 1.
       *
@@ -141,30 +426,243 @@
        0000-Main.
       *
            perform 1000-open-files.
+           perform 1100-load-store-master.
+           perform 1150-load-and-sort-returns-data.
+           perform 1200-load-tax-rate-master.
+           accept ws-run-date from date yyyymmdd.
+           move ws-run-date(1:4) to ws-cur-year.
+           move ws-run-date(5:2) to ws-cur-month.
+           perform 1300-init-mtd-ytd-table.
+           perform 1400-load-mtd-ytd-master.
+           perform 1500-get-batch-id.
+           perform 1600-load-return-threshold.
            perform 2000-print-report-headings.
            perform 3000-read-file.
            perform 4000-process-pages
-             until ws-eof-flag equals ws-is-true.
+             until ws-eof-flag = ws-is-true.
            perform 5000-prepare-summary.
            perform 6000-print-report-footers.
+           perform 6100-print-exceptions-section.
+           perform 6200-save-mtd-ytd-master.
+           perform 6900-write-control-total.
            perform 7000-close-files.
            goback.
       *
        1000-open-files.
       *
            open input file-06-returns-data.
-           open output file-09-r-report.
+           open output file-09-r-report, file-23-r-extract,
+             file-28-return-review.
+           open input file-17-unmatched-returns.
+      *
+       1100-load-store-master.
+      *
+           open input file-13-store-master.
+      *
+           perform until ws-store-mstr-eof = ws-is-true
+               read file-13-store-master
+                   at end
+                       move ws-is-true to ws-store-mstr-eof
+                   not at end
+                       add ws-1 to ws-store-table-count
+                       set ws-store-index to ws-store-table-count
+                       move smr-store-num to ws-store-literals(
+                           ws-store-index)
+                       move smr-store-active to ws-store-active(
+                           ws-store-index)
+               end-read
+           end-perform.
+      *
+           close file-13-store-master.
+      *
+       1150-load-and-sort-returns-data.
+      *
+      * Buffers the whole day's returns file in memory and re-
+      * sequences it by store (grouping each store's records in the
+      * order the store master lists them) so 4200-process-lines can
+      * print store-grouped detail with a subtotal at each store
+      * break instead of printing in raw file order.
+           perform 1151-read-raw-return.
+           perform until ws-ret-raw-eof = ws-is-true
+               add ws-1 to ws-raw-count
+               set ws-raw-index to ws-raw-count
+               move in-trans-code  to raw-trans-code(ws-raw-index)
+               move in-trans-amt   to raw-trans-amt(ws-raw-index)
+               move in-pay-type    to raw-pay-type(ws-raw-index)
+               move in-store-num   to raw-store-num(ws-raw-index)
+               move in-invoice-num to raw-invoice-num(ws-raw-index)
+               move in-sku-code    to raw-sku-code(ws-raw-index)
+               perform 1151-read-raw-return
+           end-perform.
+      *
+           close file-06-returns-data.
+      *
+           perform varying ws-store-index from ws-1 by ws-1
+             until (ws-store-index > ws-store-table-count)
+               perform varying ws-raw-index from ws-1 by ws-1
+                 until (ws-raw-index > ws-raw-count)
+                   if raw-placed(ws-raw-index) = "n"
+                     and raw-store-num(ws-raw-index) =
+                     ws-store-literals(ws-store-index)
+                       perform 1152-append-sorted-entry
+                   end-if
+               end-perform
+           end-perform.
+      *
+           perform varying ws-raw-index from ws-1 by ws-1
+             until (ws-raw-index > ws-raw-count)
+               if raw-placed(ws-raw-index) = "n"
+                   perform 1152-append-sorted-entry
+               end-if
+           end-perform.
+      *
+       1151-read-raw-return.
+      *
+           read file-06-returns-data
+               at end
+                   move ws-is-true to ws-ret-raw-eof.
+      *
+       1152-append-sorted-entry.
+      *
+           add ws-1 to ws-sorted-count.
+           set ws-sorted-index to ws-sorted-count.
+           move raw-trans-code(ws-raw-index)  to
+             srt-trans-code(ws-sorted-index).
+           move raw-trans-amt(ws-raw-index)   to
+             srt-trans-amt(ws-sorted-index).
+           move raw-pay-type(ws-raw-index)    to
+             srt-pay-type(ws-sorted-index).
+           move raw-store-num(ws-raw-index)   to
+             srt-store-num(ws-sorted-index).
+           move raw-invoice-num(ws-raw-index) to
+             srt-invoice-num(ws-sorted-index).
+           move raw-sku-code(ws-raw-index)    to
+             srt-sku-code(ws-sorted-index).
+           move "y" to raw-placed(ws-raw-index).
+      *
+       1200-load-tax-rate-master.
+      *
+           open input file-15-tax-rate-master.
+      *
+           perform until ws-tax-mstr-eof = ws-is-true
+               read file-15-tax-rate-master
+                   at end
+                       move ws-is-true to ws-tax-mstr-eof
+                   not at end
+                       add ws-1 to ws-tax-table-count
+                       move trm-store-num to ws-tax-store-num(
+                           ws-tax-table-count)
+                       move trm-eff-date to ws-tax-eff-date(
+                           ws-tax-table-count)
+                       move trm-tax-rate to ws-tax-rate-amt(
+                           ws-tax-table-count)
+               end-read
+           end-perform.
+      *
+           close file-15-tax-rate-master.
+      *
+       1300-init-mtd-ytd-table.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-store-table-count)
+               move ws-store-literals(ws-array-pointer) to
+                 ws-my-store-num(ws-array-pointer)
+               move ws-cur-year to ws-my-period-year(ws-array-pointer)
+               move ws-cur-month to ws-my-period-month(
+                 ws-array-pointer)
+               move 0 to ws-my-mtd-count(ws-array-pointer)
+               move 0 to ws-my-mtd-amt(ws-array-pointer)
+               move 0 to ws-my-ytd-count(ws-array-pointer)
+               move 0 to ws-my-ytd-amt(ws-array-pointer)
+           end-perform.
+      *
+       1400-load-mtd-ytd-master.
+      *
+           open input file-25-mtd-ytd-master.
+      *
+           perform until ws-my-mstr-eof = ws-is-true
+               read file-25-mtd-ytd-master
+                   at end
+                       move ws-is-true to ws-my-mstr-eof
+                   not at end
+                       perform 1410-apply-mtd-ytd-record
+               end-read
+           end-perform.
+      *
+           close file-25-mtd-ytd-master.
+      *
+       1410-apply-mtd-ytd-record.
+      *
+           set ws-store-index to ws-1.
+           search ws-store-table varying ws-store-index
+               when ws-store-literals(ws-store-index) = my-store-num
+                   if my-period-year = ws-cur-year then
+                       move my-ytd-count to ws-my-ytd-count(
+                           ws-store-index)
+                       move my-ytd-amt to ws-my-ytd-amt(
+                           ws-store-index)
+                       if my-period-month = ws-cur-month then
+                           move my-mtd-count to ws-my-mtd-count(
+                               ws-store-index)
+                           move my-mtd-amt to ws-my-mtd-amt(
+                               ws-store-index)
+                       end-if
+                   end-if
+           end-search.
+      *
+      * Edit runs first in the daily chain and hands out the batch
+      * id; this program just reads what Edit left here.
+       1500-get-batch-id.
+      *
+           move 0 to ws-batch-id.
+      *
+           open input file-26-batch-id-ctl.
+           read file-26-batch-id-ctl
+               at end
+                   continue
+               not at end
+                   move bic-last-batch to ws-batch-id
+           end-read.
+           close file-26-batch-id-ctl.
+      *
+       1600-load-return-threshold.
+      *
+           open input file-31-return-threshold.
+           read file-31-return-threshold
+               at end
+                   continue
+               not at end
+                   move rtr-large-return-threshold to
+                     ws-large-return-threshold
+           end-read.
+           close file-31-return-threshold.
       *
        2000-print-report-headings.
       *
            write report-print-line from spaces.
            write report-print-line from ws-report-name-line.
+      *
+           write csv-print-line from ws-csv-header-line.
       *
        3000-read-file.
       *
-           read file-06-returns-data
-               at end
-                   move ws-is-true to ws-eof-flag.
+           add ws-1 to ws-sorted-ptr.
+      *
+           if ws-sorted-ptr > ws-sorted-count then
+               move ws-is-true to ws-eof-flag
+           else
+               set ws-sorted-index to ws-sorted-ptr
+               move srt-trans-code(ws-sorted-index)  to in-trans-code
+               move srt-trans-amt(ws-sorted-index)   to in-trans-amt
+               move srt-pay-type(ws-sorted-index)    to in-pay-type
+               move srt-store-num(ws-sorted-index)   to in-store-num
+               move srt-invoice-num(ws-sorted-index) to
+                 in-invoice-num
+               move srt-sku-code(ws-sorted-index)    to in-sku-code
+           end-if.
       *
        4000-process-pages.
       *
@@ -180,36 +678,116 @@
       *
            move ws-current-page to ws-title-page-num.
       *
-           if ws-current-page equals ws-1 then
+           if ws-current-page = ws-1 then
                write report-print-line from spaces
                write report-print-line from ws-report-title-line
            else
                write report-print-line from ws-report-title-line
                  after advancing page
            end-if.
+      *
+           move ws-run-date  to ws-rsl-run-date.
+           move ws-batch-id  to ws-rsl-batch-id.
+           write report-print-line from ws-run-stamp-line.
       *
            add ws-1 to ws-current-page.
            write report-print-line from spaces.
            write report-print-line from ws-page-heading.
       *
        4200-process-lines.
+      *
+           move in-store-num to ws-cur-rec-store.
       *
            perform 4210-reset-calcs.
-           perform 4220-calculate-tax.
-           perform 4230-write-detail-line.
-           perform 4240-determine-returns.
+           perform 4211-check-large-return.
+      *
+           if ws-is-large-return = ws-is-true then
+               perform 4215-flag-large-return
+           else
+               perform 4220-calculate-tax
+               perform 4230-write-detail-line
+               perform 4240-determine-returns
+           end-if.
       *
            perform 3000-read-file.
+      *
+           if ws-eof-flag = ws-is-true or
+             in-store-num not = ws-cur-rec-store then
+               perform 4235-print-store-subtotal
+           end-if.
+      *
+       4235-print-store-subtotal.
+      *
+           set ws-store-index to ws-1.
+           search ws-store-table
+               when ws-store-literals(ws-store-index) = ws-cur-rec-store
+                   move ws-cur-rec-store to ws-sstl-store-num
+                   move ws-ret-store-totals(ws-store-index) to
+                     ws-sstl-count
+                   move ws-ret-store-amounts(ws-store-index) to
+                     ws-sstl-amount
+                   write report-print-line from spaces
+                   write report-print-line from ws-store-subtotal-line
+                   write report-print-line from spaces
+                   add 3 to ws-line-count
+           end-search.
       *
        4210-reset-calcs.
       *
            move zeroes to ws-calcs.
+      *
+       4211-check-large-return.
+      *
+           move "n" to ws-is-large-return.
+      *
+           if in-trans-amt > ws-large-return-threshold then
+               move ws-is-true to ws-is-large-return
+           end-if.
+      *
+       4215-flag-large-return.
+      *
+           write report-print-line from spaces.
+      *
+           move in-store-num   to ws-rvl-store-num.
+           move in-invoice-num to ws-rvl-invoice-num.
+           move in-trans-amt   to ws-rvl-trans-amt.
+           write report-print-line from ws-review-line.
+      *
+           move in-trans-code  to rr-trans-code.
+           move in-trans-amt   to rr-trans-amt.
+           move in-pay-type    to rr-pay-type.
+           move in-store-num   to rr-store-num.
+           move in-invoice-num to rr-invoice-num.
+           move in-sku-code    to rr-sku-code.
+           write return-review-rec.
+      *
+           add ws-1 to ws-review-rec-total.
+           add in-trans-amt to ws-review-total-amt.
       *
        4220-calculate-tax.
+      *
+           perform 4221-find-tax-rate.
       *
            compute ws-tax-owed-to-us rounded = in-trans-amt *
-             ws-tax-amount.
+             ws-tax-rate.
            add ws-tax-owed-to-us   to ws-total-tax-owed.
+      *
+       4221-find-tax-rate.
+      *
+           move zeroes to ws-best-eff-date.
+           move zeroes to ws-tax-rate.
+      *
+           perform varying ws-tax-ptr from ws-1 by ws-1
+             until (ws-tax-ptr > ws-tax-table-count)
+               if ws-tax-store-num(ws-tax-ptr) = in-store-num
+                   and ws-tax-eff-date(ws-tax-ptr) not > ws-run-date
+                   and ws-tax-eff-date(ws-tax-ptr) > ws-best-eff-date
+                       move ws-tax-eff-date(ws-tax-ptr) to
+                           ws-best-eff-date
+                       move ws-tax-rate-amt(ws-tax-ptr) to
+                           ws-tax-rate
+               end-if
+           end-perform.
       *
        4230-write-detail-line.
       *
@@ -224,18 +802,32 @@
            move ws-tax-owed-to-us  to ws-dl-tax-owed.
       *
            write report-print-line from ws-detail-line.
+      *
+           move in-trans-code to ws-cdl-trans-code.
+           move in-trans-amt  to ws-cdl-trans-amt.
+           move in-pay-type   to ws-cdl-pay-type.
+           move in-store-num  to ws-cdl-store-num.
+           move in-invoice-num to ws-cdl-invoice-num.
+           move in-sku-code   to ws-cdl-sku-code.
+           move ws-tax-owed-to-us to ws-cdl-tax-owed.
+      *
+           write csv-print-line from ws-csv-detail-line.
       *
        4240-determine-returns.
       *
            set ws-store-index to ws-1.
-           search ws-store-literals varying ws-store-index
+           search ws-store-table varying ws-store-index
                when ws-store-literals(ws-store-index) = in-store-num
                    set ret-store-amt-index to ws-store-index
                    add in-trans-amt to ws-ret-store-amounts(
                        ret-store-amt-index)
                    set ret-store-total-index to ws-store-index
                    add ws-1 to ws-ret-store-totals(
-                       ret-store-total-index).
+                       ret-store-total-index)
+                   add ws-1 to ws-my-mtd-count(ws-store-index)
+                   add in-trans-amt to ws-my-mtd-amt(ws-store-index)
+                   add ws-1 to ws-my-ytd-count(ws-store-index)
+                   add in-trans-amt to ws-my-ytd-amt(ws-store-index).
       *
            add ws-1 to ws-ret-rec-total.
            add in-trans-amt to ws-ret-total-amt.
@@ -246,6 +838,9 @@
       *
            move ws-ret-rec-total to ws-rl-return-total.
            move ws-ret-total-amt to ws-rl-return-amount.
+      *
+           move ws-review-rec-total  to ws-srl-review-total.
+           move ws-review-total-amt  to ws-srl-review-amount.
       *
        6000-print-report-footers.
       *
@@ -256,7 +851,7 @@
            perform
              varying ws-array-pointer
              from ws-1 by ws-1
-             until (ws-array-pointer > ws-6)
+             until (ws-array-pointer > ws-store-table-count)
                move ws-store-literals(ws-array-pointer) to
                  ws-rfes-r-store(ws-array-pointer)
                move ws-ret-store-amounts(ws-array-pointer) to
@@ -275,9 +870,103 @@
            write report-print-line from spaces.
       *
            write report-print-line from ws-summary-total-tax-owed-line.
+      *
+           write report-print-line from spaces.
+      *
+           write report-print-line from ws-summary-review-line.
+      *
+           write report-print-line from spaces.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-store-table-count)
+               move ws-my-store-num(ws-array-pointer) to
+                 ws-my-fes-store(ws-array-pointer)
+               move ws-my-mtd-count(ws-array-pointer) to
+                 ws-my-fes-mtd-count(ws-array-pointer)
+               move ws-my-mtd-amt(ws-array-pointer) to
+                 ws-my-fes-mtd-amt(ws-array-pointer)
+               move ws-my-ytd-count(ws-array-pointer) to
+                 ws-my-fes-ytd-count(ws-array-pointer)
+               move ws-my-ytd-amt(ws-array-pointer) to
+                 ws-my-fes-ytd-amt(ws-array-pointer)
+      *
+               write report-print-line from
+                 ws-mtd-ytd-for-each-store(ws-array-pointer)
+           end-perform.
+      *
+       6100-print-exceptions-section.
+      *
+           write report-print-line from spaces after advancing ws-2
+             lines.
+           write report-print-line from ws-exceptions-heading-line.
+           write report-print-line from spaces.
+           write report-print-line from ws-exceptions-column-line.
+      *
+           perform 6110-read-unmatched-return.
+           perform until ws-unmatch-eof = ws-is-true
+               move ur-store-num    to ws-exl-store-num
+               move ur-invoice-num  to ws-exl-invoice-num
+               move ur-trans-amt    to ws-exl-trans-amt
+               move ur-reason       to ws-exl-reason
+               write report-print-line from ws-exceptions-detail-line
+               perform 6110-read-unmatched-return
+           end-perform.
+      *
+           close file-17-unmatched-returns.
+      *
+       6110-read-unmatched-return.
+      *
+           read file-17-unmatched-returns
+               at end
+                   move ws-is-true to ws-unmatch-eof.
+      *
+       6200-save-mtd-ytd-master.
+      *
+           open output file-25-mtd-ytd-master.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-store-table-count)
+               move ws-my-store-num(ws-array-pointer) to my-store-num
+               move ws-cur-year to my-period-year
+               move ws-cur-month to my-period-month
+               move ws-my-mtd-count(ws-array-pointer) to my-mtd-count
+               move ws-my-mtd-amt(ws-array-pointer) to my-mtd-amt
+               move ws-my-ytd-count(ws-array-pointer) to my-ytd-count
+               move ws-my-ytd-amt(ws-array-pointer) to my-ytd-amt
+      *
+               write mtd-ytd-rec
+           end-perform.
+      *
+           close file-25-mtd-ytd-master.
+      *
+       6900-write-control-total.
+      *
+           open extend file-20-control-totals.
+      *
+      * Large returns are pulled out of the printed return totals and
+      * routed to file-28 for review, but they are still genuine
+      * returns DataSplitAndCount already counted into DS-RETURN, so
+      * they have to be folded back in here for the two tags to pair.
+           move "RETURNS"        to ctl-tag.
+           compute ctl-rec-count = ws-ret-rec-total +
+             ws-review-rec-total.
+           compute ctl-amount = ws-ret-total-amt +
+             ws-review-total-amt.
+           move ws-run-date      to ctl-run-date.
+           move ws-batch-id      to ctl-batch-id.
+           write control-total-rec.
+      *
+           close file-20-control-totals.
       *
        7000-close-files.
       *
-           close file-06-returns-data, file-09-r-report.
+           close file-09-r-report, file-23-r-extract,
+             file-28-return-review.
       *
        end program ReturnsProcessing.
\ No newline at end of file
