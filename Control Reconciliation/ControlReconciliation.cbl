@@ -0,0 +1,238 @@
+       identification division.
+       program-id. ControlReconciliation.
+       author. Raje Singh.
+       date-written. 2026-08-08.
+      * Program Description:
+      * Reads the control total records written by Edit, Data Split
+      * and Count, S and L Processing, Returns Processing and Void
+      * Processing for today's run and reports whether the record
+      * counts and dollar amounts handed from one program to the next
+      * actually tie out.
+      *
+       environment division.
+       input-output section.
+       file-control.
+      *
+           select file-20-control-totals
+               assign
+                   to
+                   '../../../../datafiles/data/file-20-ctl-tot.dat'
+               organization is line sequential.
+      *
+           select file-21-recon-report
+               assign
+                   to
+                   '../../../../datafiles/data/file-21-recon-rpt.out'
+               organization is line sequential.
+      *
+       data division.
+       file section.
+      *
+       fd file-20-control-totals
+           data record is control-total-rec.
+      *
+       01 control-total-rec.
+         05 ctl-tag             pic x(10).
+         05 ctl-rec-count       pic 9(8).
+         05 ctl-amount          pic 9(10)v99.
+         05 ctl-run-date        pic 9(8).
+         05 ctl-batch-id        pic 9(6).
+      *
+       fd file-21-recon-report
+           data record is report-print-line.
+      *
+       01 report-print-line    pic x(100).
+      *
+       working-storage section.
+      *
+       01 ws-report-name-line.
+         05 filler             pic x(26) value
+                               "Raje Singh, Final Project".
+      *
+       01 ws-report-title-line.
+         05 filler             pic x(10) value spaces.
+         05 filler             pic x(36) value
+                               "CONTROL TOTAL RECONCILIATION REPORT".
+      *
+       01 ws-run-stamp-line.
+         05 filler             pic x(10) value "RUN DATE: ".
+         05 ws-rsl-run-date    pic 9(8).
+         05 filler             pic x(13) value "   BATCH ID: ".
+         05 ws-rsl-batch-id    pic z(5)9.
+      *
+       01 ws-recon-detail-line.
+         05 filler             pic x(2) value spaces.
+         05 ws-rdl-from-tag    pic x(10).
+         05 filler             pic x(3) value " - ".
+         05 ws-rdl-to-tag      pic x(10).
+         05 filler             pic x(3) value spaces.
+         05 ws-rdl-from-count  pic z(7)9.
+         05 filler             pic x(3) value spaces.
+         05 ws-rdl-to-count    pic z(7)9.
+         05 filler             pic x(3) value spaces.
+         05 ws-rdl-from-amt    pic $z(9)9.99.
+         05 filler             pic x(3) value spaces.
+         05 ws-rdl-to-amt      pic $z(9)9.99.
+         05 filler             pic x(3) value spaces.
+         05 ws-rdl-status      pic x(9).
+      *
+       01 ws-recon-heading.
+         05 filler             pic x(12) value "FROM".
+         05 filler             pic x(10) value "TO".
+         05 filler             pic x(12) value spaces.
+         05 filler             pic x(17) value "FROM CNT  TO CNT".
+         05 filler             pic x(10) value spaces.
+         05 filler             pic x(25) value
+                               "FROM AMT         TO AMT".
+         05 filler             pic x(10) value "STATUS".
+      *
+       01 ws-missing-line.
+         05 filler             pic x(2) value spaces.
+         05 ws-ml-tag          pic x(10).
+         05 filler             pic x(33) value
+                               " - NO CONTROL TOTAL RECORD FOUND".
+      *
+       01 ws-constants.
+         05 ws-tag-table       occurs 20 times
+                                indexed by ws-tag-index
+                                ws-tag-srch-index.
+           10 ws-tag-literal   pic x(10).
+           10 ws-tag-count     pic 9(8).
+           10 ws-tag-amount    pic 9(10)v99.
+           10 ws-tag-found     pic x.
+             88 ws-tag-is-found value 'Y'.
+      *
+       77 ws-tag-table-count    pic 99 value 8.
+      *
+       77 ws-ctl-eof            pic x value 'n'.
+       77 ws-is-true            pic x value 'y'.
+       77 ws-1                  pic 9 value 1.
+       77 ws-ptr                pic 99 value 1.
+       77 ws-run-date           pic 9(8) value 0.
+       77 ws-batch-id           pic 9(6) value 0.
+      *
+       procedure division.
+       0000-Main.
+      *
+           perform 1000-open-files.
+           perform 1100-init-tag-table.
+           perform 1200-load-control-totals.
+           perform 2000-print-report-headings.
+           perform 3000-print-pair varying ws-ptr from ws-1 by ws-1
+             until ws-ptr > 4.
+           perform 7000-close-files.
+           goback.
+      *
+       1000-open-files.
+      *
+           open input file-20-control-totals.
+           open output file-21-recon-report.
+      *
+       1100-init-tag-table.
+      *
+           move "EDIT"      to ws-tag-literal(1).
+           move "DATASPLIT" to ws-tag-literal(2).
+           move "DS-SALES"  to ws-tag-literal(3).
+           move "SANDL"     to ws-tag-literal(4).
+           move "DS-RETURN" to ws-tag-literal(5).
+           move "RETURNS"   to ws-tag-literal(6).
+           move "DS-VOID"   to ws-tag-literal(7).
+           move "VOID"      to ws-tag-literal(8).
+      *
+       1200-load-control-totals.
+      *
+      * The control totals file is append-only, so reading straight
+      * through and overwriting each tag's table entry as it is seen
+      * leaves the table holding the latest run's totals for each
+      * tag once end of file is reached.
+           perform 1210-read-control-total.
+           perform until ws-ctl-eof = ws-is-true
+               perform 1220-apply-control-total
+               perform 1210-read-control-total
+           end-perform.
+      *
+           close file-20-control-totals.
+      *
+       1210-read-control-total.
+      *
+           read file-20-control-totals
+               at end
+                   move ws-is-true to ws-ctl-eof.
+      *
+       1220-apply-control-total.
+      *
+           set ws-tag-index to ws-1.
+           search ws-tag-table
+               when ws-tag-literal(ws-tag-index) = ctl-tag
+                   move ctl-rec-count to ws-tag-count(ws-tag-index)
+                   move ctl-amount    to ws-tag-amount(ws-tag-index)
+                   move "Y"           to ws-tag-found(ws-tag-index)
+           end-search.
+      *
+           move ctl-run-date to ws-run-date.
+           move ctl-batch-id to ws-batch-id.
+      *
+       2000-print-report-headings.
+      *
+           write report-print-line from spaces.
+           write report-print-line from ws-report-name-line.
+           write report-print-line from spaces.
+           write report-print-line from ws-report-title-line.
+           move ws-run-date  to ws-rsl-run-date.
+           move ws-batch-id  to ws-rsl-batch-id.
+           write report-print-line from ws-run-stamp-line.
+           write report-print-line from spaces.
+           write report-print-line from ws-recon-heading.
+           write report-print-line from spaces.
+      *
+       3000-print-pair.
+      *
+           evaluate ws-ptr
+               when 1
+                   set ws-tag-index to 1
+                   set ws-tag-srch-index to 2
+               when 2
+                   set ws-tag-index to 3
+                   set ws-tag-srch-index to 4
+               when 3
+                   set ws-tag-index to 5
+                   set ws-tag-srch-index to 6
+               when 4
+                   set ws-tag-index to 7
+                   set ws-tag-srch-index to 8
+           end-evaluate.
+      *
+           if ws-tag-is-found(ws-tag-index) and
+             ws-tag-is-found(ws-tag-srch-index) then
+               move ws-tag-literal(ws-tag-index)   to ws-rdl-from-tag
+               move ws-tag-literal(ws-tag-srch-index) to ws-rdl-to-tag
+               move ws-tag-count(ws-tag-index)     to ws-rdl-from-count
+               move ws-tag-count(ws-tag-srch-index) to ws-rdl-to-count
+               move ws-tag-amount(ws-tag-index)    to ws-rdl-from-amt
+               move ws-tag-amount(ws-tag-srch-index) to ws-rdl-to-amt
+      *
+               if ws-tag-count(ws-tag-index) = ws-tag-count(
+                 ws-tag-srch-index) and ws-tag-amount(ws-tag-index) =
+                 ws-tag-amount(ws-tag-srch-index) then
+                   move "MATCH"    to ws-rdl-status
+               else
+                   move "MISMATCH" to ws-rdl-status
+               end-if
+      *
+               write report-print-line from ws-recon-detail-line
+           else
+               if not ws-tag-is-found(ws-tag-index) then
+                   move ws-tag-literal(ws-tag-index) to ws-ml-tag
+                   write report-print-line from ws-missing-line
+               end-if
+               if not ws-tag-is-found(ws-tag-srch-index) then
+                   move ws-tag-literal(ws-tag-srch-index) to ws-ml-tag
+                   write report-print-line from ws-missing-line
+               end-if
+           end-if.
+      *
+       7000-close-files.
+      *
+           close file-21-recon-report.
+      *
+       end program ControlReconciliation.
