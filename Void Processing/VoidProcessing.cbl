@@ -0,0 +1,454 @@
+       identification division.
+       program-id. VoidProcessing.
+       author. Raje Singh.
+       date-written. 2026-08-08.
+      * Program Description:
+      * Performs analysis on the Void/Price-Override records produced
+      * by the Data Split and Count program.  Lists each void record
+      * and totals them, overall and by store.
+      *
+       environment division.
+       input-output section.
+       file-control.
+      *
+           select file-10-void-data
+               assign
+                   to
+                   '../../../../datafiles/data/file-10-void-data.dat'
+               organization is line sequential.
+      *
+           select file-11-void-report
+               assign
+                   to '../../../../datafiles/data/file-11-void-rpt.out'
+               organization is line sequential.
+      *
+           select file-13-store-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-13-store-master.dat'
+               organization is line sequential.
+      *
+           select file-15-tax-rate-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-15-tax-rate.dat'
+               organization is line sequential.
+      *
+           select file-20-control-totals
+               assign
+                   to
+                   '../../../../datafiles/data/file-20-ctl-tot.dat'
+               organization is line sequential.
+      *
+           select file-26-batch-id-ctl
+               assign
+                   to
+                   '../../../../datafiles/data/file-26-batch-id.dat'
+               organization is line sequential.
+      *
+       data division.
+       file section.
+      *
+       fd file-10-void-data
+           data record is in-void-data.
+      *
+       01 in-void-data.
+         05 in-trans-code      pic x.
+         05 in-trans-amt       pic 9(5)V99.
+         05 in-pay-type        pic XX.
+         05 in-store-num       pic XX.
+         05 in-invoice-num     pic X(9).
+         05 in-sku-code        pic X(15).
+      *
+       fd file-11-void-report
+           data record is report-print-line.
+      *
+       01 report-print-line    pic x(100).
+      *
+       fd file-13-store-master
+           data record is store-master-rec.
+      *
+       01 store-master-rec.
+         05 smr-store-num      pic xx.
+         05 smr-store-name     pic x(20).
+         05 smr-store-active   pic x.
+      *
+       fd file-15-tax-rate-master
+           data record is tax-rate-master-rec.
+      *
+       01 tax-rate-master-rec.
+         05 trm-store-num      pic xx.
+         05 trm-eff-date       pic 9(8).
+         05 trm-tax-rate       pic v9(4).
+      *
+       fd file-20-control-totals
+           data record is control-total-rec.
+      *
+       01 control-total-rec.
+         05 ctl-tag             pic x(10).
+         05 ctl-rec-count       pic 9(8).
+         05 ctl-amount          pic 9(10)v99.
+         05 ctl-run-date        pic 9(8).
+         05 ctl-batch-id        pic 9(6).
+      *
+       fd file-26-batch-id-ctl
+           data record is batch-id-ctl-rec.
+      *
+       01 batch-id-ctl-rec.
+         05 bic-last-batch      pic 9(6).
+      *
+       working-storage section.
+      *
+       01 ws-report-name-line.
+         05 filler             pic x(26) value
+                               "Raje Singh, Final Project".
+      *
+       01 ws-report-title-line.
+         05 filler             pic x(20) value spaces.
+         05 filler             pic x(21) value
+                               "VOID/OVERRIDE REPORT".
+         05 filler             pic x(3) value spaces.
+         05 filler             pic x(4) value "PAGE".
+         05 ws-title-page-num  pic zz9.
+      *
+       01 ws-run-stamp-line.
+         05 filler             pic x(10) value "RUN DATE: ".
+         05 ws-rsl-run-date    pic 9(8).
+         05 filler             pic x(13) value "   BATCH ID: ".
+         05 ws-rsl-batch-id    pic z(5)9.
+      *
+       01 ws-page-heading.
+         05 filler             pic x(10) value "TRANS CODE".
+         05 filler             pic x(2) value spaces.
+         05 filler             pic x(12) value "TRANS AMOUNT".
+         05 filler             pic x(2) value spaces.
+         05 filler             pic x(8) value "PAY TYPE".
+         05 filler             pic x(2) value spaces.
+         05 filler             pic x(7) value "STORE #".
+         05 filler             pic x(2) value spaces.
+         05 filler             pic x(9) value "INVOICE #".
+         05 filler             pic x(2) value spaces.
+         05 filler             pic x(8) value "SKU CODE".
+         05 filler             pic x(9) value spaces.
+         05 filler             pic x(9) value "TAX OWED".
+      *
+       01 ws-detail-line.
+         05 filler             pic x(5) value spaces.
+         05 ws-dl-trans-code   pic x.
+         05 filler             pic xxxxxxx value spaces.
+         05 ws-dl-trans-amt    pic $z(4)9.99.
+         05 filler             pic xxxx value spaces.
+         05 ws-dl-pay-type     pic xx.
+         05 filler             pic x(8) value spaces.
+         05 ws-dl-store-num    pic xx.
+         05 filler             pic x(7) value spaces.
+         05 ws-dl-invoice-num  pic x(9).
+         05 filler             pic x(2).
+         05 ws-dl-sku-code     pic x(15).
+         05 filler             pic xx value spaces.
+         05 ws-dl-tax-owed     pic $z(4)9.99.
+      *
+       01 ws-summary-void-for-each-store occurs 20 times.
+         05 filler             pic x(39) value
+                            "TOTAL NUMBER OF VOID RECORDS FOR STORE ".
+         05 ws-vfes-v-store    pic xx.
+         05 filler             pic x(2) value ": ".
+         05 ws-vfes-v-total    pic z(7)9.
+         05 filler             pic x(11) value "   AMOUNT: ".
+         05 ws-vfes-v-amount   pic $z(10)9.99.
+      *
+       01 ws-summary-void-line.
+         05 filler             pic x(30) value
+                               "TOTAL NUMBER OF VOID RECORDS: ".
+         05 ws-vl-void-total   pic z(7)9.
+         05 filler             pic x(11) value "   AMOUNT: ".
+         05 ws-vl-void-amount  pic $z(11)9.99.
+      *
+       01 ws-summary-total-tax-owed-line.
+         05 filler             pic x(22) value "TOTAL TAX OWED TO US: ".
+         05 ws-stt-tax-amount  pic $z(11)9.99.
+      *
+       01 ws-calcs.
+         05 ws-tax-owed-to-us  pic 9(5)V99.
+      *
+       01 ws-constants.
+         05 ws-store-table      occurs 20 times
+                                 indexed by ws-store-index
+                                 ws-store-srch-index.
+           10 ws-store-literals pic xx.
+           10 ws-store-active   pic x.
+       77 ws-store-table-count  pic 99 value 0.
+      *
+       01 ws-tax-table.
+         05 ws-tax-entry        occurs 100 times.
+           10 ws-tax-store-num  pic xx.
+           10 ws-tax-eff-date   pic 9(8).
+           10 ws-tax-rate-amt   pic v9(4).
+       77 ws-tax-table-count    pic 999 value 0.
+      *
+       77 ws-tax-ptr            pic 999 value 1.
+       77 ws-best-eff-date      pic 9(8) value 0.
+       77 ws-tax-rate           pic v9(4) value 0.
+       77 ws-total-tax-owed     pic 9(6)V99 value 0.
+       77 ws-tax-mstr-eof       pic x value 'n'.
+      *
+       77 ws-store-mstr-eof     pic x value 'n'.
+       77 ws-current-page       pic 999 value 1.
+       77 ws-line-count         pic 99 value 0.
+       77 ws-lines-per-page     pic 99 value 20.
+      *
+       77 ws-eof-flag           pic x value 'n'.
+       77 ws-is-true            pic x value 'y'.
+       77 ws-run-date           pic 9(8) value 0.
+       77 ws-batch-id           pic 9(6) value 0.
+      *
+       77 ws-1                  pic 9 value 1.
+       77 ws-2                  pic 9 value 2.
+      *
+       77 ws-void-rec-total     pic 9(8) value 0.
+       77 ws-void-total-amt     pic 9(12)V99 value 0.
+      *
+       77 ws-void-store-amounts pic 9(12)V99 value 0 occurs 20 times
+                                indexed by void-store-amt-index.
+       77 ws-void-store-totals  pic 9(8) value 0 occurs 20 times indexed
+                                by void-store-total-index.
+      *
+       77 ws-array-pointer      pic 99 value 1.
+      *
+       procedure division.
+       0000-Main.
+      *
+           perform 1000-open-files.
+           perform 1100-load-store-master.
+           perform 1150-load-tax-rate-master.
+           accept ws-run-date from date yyyymmdd.
+           perform 1200-get-batch-id.
+           perform 2000-print-report-headings.
+           perform 3000-read-file.
+           perform 4000-process-pages
+             until ws-eof-flag = ws-is-true.
+           perform 5000-prepare-summary.
+           perform 6000-print-report-footers.
+           perform 6900-write-control-total.
+           perform 7000-close-files.
+           goback.
+      *
+       1000-open-files.
+      *
+           open input file-10-void-data.
+           open output file-11-void-report.
+      *
+       1100-load-store-master.
+      *
+           open input file-13-store-master.
+      *
+           perform until ws-store-mstr-eof = ws-is-true
+               read file-13-store-master
+                   at end
+                       move ws-is-true to ws-store-mstr-eof
+                   not at end
+                       add ws-1 to ws-store-table-count
+                       set ws-store-index to ws-store-table-count
+                       move smr-store-num to ws-store-literals(
+                           ws-store-index)
+                       move smr-store-active to ws-store-active(
+                           ws-store-index)
+               end-read
+           end-perform.
+      *
+           close file-13-store-master.
+      *
+       1150-load-tax-rate-master.
+      *
+           open input file-15-tax-rate-master.
+      *
+           perform until ws-tax-mstr-eof = ws-is-true
+               read file-15-tax-rate-master
+                   at end
+                       move ws-is-true to ws-tax-mstr-eof
+                   not at end
+                       add ws-1 to ws-tax-table-count
+                       move trm-store-num to ws-tax-store-num(
+                           ws-tax-table-count)
+                       move trm-eff-date to ws-tax-eff-date(
+                           ws-tax-table-count)
+                       move trm-tax-rate to ws-tax-rate-amt(
+                           ws-tax-table-count)
+               end-read
+           end-perform.
+      *
+           close file-15-tax-rate-master.
+      *
+      * Edit runs first in the daily chain and hands out the batch
+      * id; this program just reads what Edit left here.
+       1200-get-batch-id.
+      *
+           move 0 to ws-batch-id.
+      *
+           open input file-26-batch-id-ctl.
+           read file-26-batch-id-ctl
+               at end
+                   continue
+               not at end
+                   move bic-last-batch to ws-batch-id
+           end-read.
+           close file-26-batch-id-ctl.
+      *
+       2000-print-report-headings.
+      *
+           write report-print-line from spaces.
+           write report-print-line from ws-report-name-line.
+      *
+       3000-read-file.
+      *
+           read file-10-void-data
+               at end
+                   move ws-is-true to ws-eof-flag.
+      *
+       4000-process-pages.
+      *
+           perform 4100-print-page-headings.
+           perform 4200-process-lines
+             varying ws-line-count from ws-1 by ws-1
+             until (ws-line-count > ws-lines-per-page or
+             ws-eof-flag = ws-is-true).
+      *
+       4100-print-page-headings.
+      *
+           write report-print-line from spaces.
+      *
+           move ws-current-page to ws-title-page-num.
+      *
+           if ws-current-page = ws-1 then
+               write report-print-line from spaces
+               write report-print-line from ws-report-title-line
+           else
+               write report-print-line from ws-report-title-line
+                 after advancing page
+           end-if.
+      *
+           move ws-run-date  to ws-rsl-run-date.
+           move ws-batch-id  to ws-rsl-batch-id.
+           write report-print-line from ws-run-stamp-line.
+      *
+           add ws-1 to ws-current-page.
+           write report-print-line from spaces.
+           write report-print-line from ws-page-heading.
+      *
+       4200-process-lines.
+      *
+           perform 4210-reset-calcs.
+           perform 4220-calculate-tax.
+           perform 4230-write-detail-line.
+           perform 4240-determine-voids.
+      *
+           perform 3000-read-file.
+      *
+       4210-reset-calcs.
+      *
+           move zeroes to ws-calcs.
+      *
+       4220-calculate-tax.
+      *
+           perform 4221-find-tax-rate.
+      *
+           compute ws-tax-owed-to-us rounded = in-trans-amt *
+             ws-tax-rate.
+           add ws-tax-owed-to-us   to ws-total-tax-owed.
+      *
+       4221-find-tax-rate.
+      *
+           move zeroes to ws-best-eff-date.
+           move zeroes to ws-tax-rate.
+      *
+           perform varying ws-tax-ptr from ws-1 by ws-1
+             until (ws-tax-ptr > ws-tax-table-count)
+               if ws-tax-store-num(ws-tax-ptr) = in-store-num
+                   and ws-tax-eff-date(ws-tax-ptr) not > ws-run-date
+                   and ws-tax-eff-date(ws-tax-ptr) > ws-best-eff-date
+                       move ws-tax-eff-date(ws-tax-ptr) to
+                           ws-best-eff-date
+                       move ws-tax-rate-amt(ws-tax-ptr) to
+                           ws-tax-rate
+               end-if
+           end-perform.
+      *
+       4230-write-detail-line.
+      *
+           write report-print-line from spaces.
+      *
+           move in-trans-code      to ws-dl-trans-code.
+           move in-trans-amt       to ws-dl-trans-amt.
+           move in-pay-type        to ws-dl-pay-type.
+           move in-store-num       to ws-dl-store-num.
+           move in-invoice-num     to ws-dl-invoice-num.
+           move in-sku-code        to ws-dl-sku-code.
+           move ws-tax-owed-to-us  to ws-dl-tax-owed.
+      *
+           write report-print-line from ws-detail-line.
+      *
+       4240-determine-voids.
+      *
+           set ws-store-index to ws-1.
+           search ws-store-table varying ws-store-index
+               when ws-store-literals(ws-store-index) = in-store-num
+                   set void-store-amt-index to ws-store-index
+                   add in-trans-amt to ws-void-store-amounts(
+                       void-store-amt-index)
+                   set void-store-total-index to ws-store-index
+                   add ws-1 to ws-void-store-totals(
+                       void-store-total-index).
+      *
+           add ws-1 to ws-void-rec-total.
+           add in-trans-amt to ws-void-total-amt.
+      *
+       5000-prepare-summary.
+      *
+           move ws-void-rec-total to ws-vl-void-total.
+           move ws-void-total-amt to ws-vl-void-amount.
+           move ws-total-tax-owed to ws-stt-tax-amount.
+      *
+       6000-print-report-footers.
+      *
+           write report-print-line from spaces after advancing ws-2
+             lines.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-store-table-count)
+               move ws-store-literals(ws-array-pointer) to
+                 ws-vfes-v-store(ws-array-pointer)
+               move ws-void-store-amounts(ws-array-pointer) to
+                 ws-vfes-v-amount(ws-array-pointer)
+               move ws-void-store-totals(ws-array-pointer) to
+                 ws-vfes-v-total(ws-array-pointer)
+      *
+               write report-print-line from
+                 ws-summary-void-for-each-store(ws-array-pointer)
+           end-perform.
+      *
+           write report-print-line from spaces.
+      *
+           write report-print-line from ws-summary-void-line.
+           write report-print-line from ws-summary-total-tax-owed-line.
+      *
+       6900-write-control-total.
+      *
+           open extend file-20-control-totals.
+      *
+           move "VOID"            to ctl-tag.
+           move ws-void-rec-total to ctl-rec-count.
+           move ws-void-total-amt to ctl-amount.
+           move ws-run-date       to ctl-run-date.
+           move ws-batch-id       to ctl-batch-id.
+           write control-total-rec.
+      *
+           close file-20-control-totals.
+      *
+       7000-close-files.
+      *
+           close file-10-void-data, file-11-void-report.
+      *
+       end program VoidProcessing.
