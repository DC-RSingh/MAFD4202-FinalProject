@@ -20,6 +20,52 @@
                assign
                    to '../../../../datafiles/data/file-08-sl-report.out'
                organization is line sequential.
+      *
+           select file-13-store-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-13-store-master.dat'
+               organization is line sequential.
+      *
+           select file-14-pay-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-14-pay-master.dat'
+               organization is line sequential.
+      *
+           select file-15-tax-rate-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-15-tax-rate.dat'
+               organization is line sequential.
+      *
+           select file-19-layaway-master
+               assign
+                   to '../../../../datafiles/data/file-19-layaway.dat'
+               organization is line sequential.
+      *
+           select file-22-sl-extract
+               assign
+                   to
+                   '../../../../datafiles/data/file-22-sl-extract.csv'
+               organization is line sequential.
+      *
+           select file-24-mtd-ytd-master
+               assign
+                   to '../../../../datafiles/data/file-24-mtd-ytd.dat'
+               organization is line sequential.
+      *
+           select file-20-control-totals
+               assign
+                   to
+                   '../../../../datafiles/data/file-20-ctl-tot.dat'
+               organization is line sequential.
+      *
+           select file-26-batch-id-ctl
+               assign
+                   to
+                   '../../../../datafiles/data/file-26-batch-id.dat'
+               organization is line sequential.
       *
        data division.
        file section.
@@ -41,6 +87,76 @@
            data record is report-print-line.
       *
        01 report-print-line    pic x(120).
+      *
+       fd file-13-store-master
+           data record is store-master-rec.
+      *
+       01 store-master-rec.
+         05 smr-store-num      pic xx.
+         05 smr-store-name     pic x(20).
+         05 smr-store-active   pic x.
+      *
+       fd file-14-pay-master
+           data record is pay-master-rec.
+      *
+       01 pay-master-rec.
+         05 ptm-pay-type       pic xx.
+         05 ptm-pay-desc       pic x(20).
+         05 ptm-pay-active     pic x.
+      *
+       fd file-15-tax-rate-master
+           data record is tax-rate-master-rec.
+      *
+       01 tax-rate-master-rec.
+         05 trm-store-num      pic xx.
+         05 trm-eff-date       pic 9(8).
+         05 trm-tax-rate       pic v9(4).
+      *
+       fd file-19-layaway-master
+           data record is layaway-master-rec.
+      *
+       01 layaway-master-rec.
+         05 lm-invoice-num     pic x(9).
+         05 lm-store-num       pic xx.
+         05 lm-open-date       pic 9(8).
+         05 lm-original-amt    pic 9(7)v99.
+         05 lm-paid-amt        pic 9(7)v99.
+         05 lm-balance         pic 9(7)v99.
+         05 lm-last-date       pic 9(8).
+         05 lm-days-open       pic 9(4).
+      *
+       fd file-22-sl-extract
+           data record is csv-print-line.
+      *
+       01 csv-print-line       pic x(90).
+      *
+       fd file-24-mtd-ytd-master
+           data record is mtd-ytd-rec.
+      *
+       01 mtd-ytd-rec.
+         05 my-store-num        pic xx.
+         05 my-period-year      pic 9(4).
+         05 my-period-month     pic 9(2).
+         05 my-mtd-count        pic 9(8).
+         05 my-mtd-amt          pic 9(10)v99.
+         05 my-ytd-count        pic 9(8).
+         05 my-ytd-amt          pic 9(10)v99.
+      *
+       fd file-20-control-totals
+           data record is control-total-rec.
+      *
+       01 control-total-rec.
+         05 ctl-tag             pic x(10).
+         05 ctl-rec-count       pic 9(8).
+         05 ctl-amount          pic 9(10)v99.
+         05 ctl-run-date        pic 9(8).
+         05 ctl-batch-id        pic 9(6).
+      *
+       fd file-26-batch-id-ctl
+           data record is batch-id-ctl-rec.
+      *
+       01 batch-id-ctl-rec.
+         05 bic-last-batch      pic 9(6).
       *
        working-storage section.
       *
@@ -55,6 +171,12 @@
          05 filler             pic x(10) value spaces.
          05 filler             pic x(4) value "PAGE".
          05 ws-title-page-num  pic zz9.
+      *
+       01 ws-run-stamp-line.
+         05 filler             pic x(10) value "RUN DATE: ".
+         05 ws-rsl-run-date    pic 9(8).
+         05 filler             pic x(13) value "   BATCH ID: ".
+         05 ws-rsl-batch-id    pic z(5)9.
       *
        01 ws-page-heading.
          05 filler             pic x(10) value "TRANS CODE".
@@ -86,6 +208,17 @@
          05 ws-dl-sku-code     pic x(15).
          05 filler             pic xx value spaces.
          05 ws-dl-tax-owing    pic $z(4)9.99.
+      *
+       01 ws-store-subtotal-line.
+         05 filler             pic x(5) value spaces.
+         05 filler             pic x(13) value "STORE TOTAL: ".
+         05 ws-sstl-store-num  pic xx.
+         05 filler             pic x(3) value spaces.
+         05 filler             pic x(8) value "COUNT: ".
+         05 ws-sstl-count      pic z(5)9.
+         05 filler             pic x(3) value spaces.
+         05 filler             pic x(8) value "AMOUNT: ".
+         05 ws-sstl-amount     pic $z(9)9.99.
       *
       *
        01 ws-summary-sl-line.
@@ -111,7 +244,7 @@
          05 filler             pic x(11) value "   AMOUNT: ".
          05 ws-ll-layaway-amount pic $z(11)9.99.
       *
-       01 ws-summary-pnt-trans-for-each-pay-type occurs 3 times.
+       01 ws-summary-pnt-trans-for-each-pay-type occurs 12 times.
          05 filler             pic x(16) value "% NUM TRANS FOR ".
          05 ws-tpt-sl-pay-type pic xx.
          05 filler             pic x(12) value " PAY TYPE: ".
@@ -121,6 +254,85 @@
        01 ws-summary-total-tax-owing-line.
          05 filler             pic x(17) value "TOTAL TAX OWING: ".
          05 ws-stt-tax-amount  pic $z(11)9.99.
+      *
+       01 ws-summary-layaway-balance-line.
+         05 filler             pic x(34) value
+                               "TOTAL LAYAWAY BALANCE REMAINING: ".
+         05 ws-lbl-balance     pic $z(8)9.99.
+      *
+       01 ws-summary-layaway-open-line.
+         05 filler             pic x(29) value
+                               "TOTAL OPEN LAYAWAY ACCOUNTS: ".
+         05 ws-loa-open-total  pic z(5)9.
+      *
+       01 ws-summary-layaway-closed-line.
+         05 filler             pic x(33) value
+                               "LAYAWAY ACCOUNTS PAID OFF TODAY: ".
+         05 ws-lca-closed-total pic z(5)9.
+      *
+       01 ws-summary-layaway-aged-line.
+         05 filler             pic x(34) value
+                               "LAYAWAY ACCOUNTS FLAGGED AS AGED: ".
+         05 ws-laa-aged-total  pic z(5)9.
+      *
+       01 ws-layaway-page-heading.
+         05 filler             pic x(9) value "INVOICE #".
+         05 filler             pic x(3) value spaces.
+         05 filler             pic x(7) value "STORE #".
+         05 filler             pic x(3) value spaces.
+         05 filler             pic x(7) value "BALANCE".
+         05 filler             pic x(4) value spaces.
+         05 filler             pic x(9) value "DAYS OPEN".
+         05 filler             pic x(2) value spaces.
+         05 filler             pic x(4) value "AGED".
+      *
+       01 ws-layaway-detail-line.
+         05 filler             pic x(5) value spaces.
+         05 ws-lyd-invoice     pic x(9).
+         05 filler             pic xx value spaces.
+         05 ws-lyd-store       pic xx.
+         05 filler             pic xxx value spaces.
+         05 ws-lyd-balance     pic $z(6)9.99.
+         05 filler             pic xx value spaces.
+         05 ws-lyd-days-open   pic z(3)9.
+         05 filler             pic xxx value spaces.
+         05 ws-lyd-aged-flag   pic x(5).
+      *
+       01 ws-csv-header-line.
+         05 filler             pic x(11) value "TRANS CODE,".
+         05 filler             pic x(13) value "TRANS AMOUNT,".
+         05 filler             pic x(9) value "PAY TYPE,".
+         05 filler             pic x(8) value "STORE #,".
+         05 filler             pic x(10) value "INVOICE #,".
+         05 filler             pic x(9) value "SKU CODE,".
+         05 filler             pic x(10) value "TAX OWING".
+      *
+       01 ws-csv-detail-line.
+         05 ws-cdl-trans-code  pic x.
+         05 filler             pic x value ','.
+         05 ws-cdl-trans-amt   pic 9(5).99.
+         05 filler             pic x value ','.
+         05 ws-cdl-pay-type    pic xx.
+         05 filler             pic x value ','.
+         05 ws-cdl-store-num   pic xx.
+         05 filler             pic x value ','.
+         05 ws-cdl-invoice-num pic x(9).
+         05 filler             pic x value ','.
+         05 ws-cdl-sku-code    pic x(15).
+         05 filler             pic x value ','.
+         05 ws-cdl-tax-owing   pic 9(5).99.
+      *
+       01 ws-mtd-ytd-for-each-store occurs 20 times.
+         05 filler             pic x(6) value "STORE ".
+         05 ws-my-fes-store    pic xx.
+         05 filler             pic x(7) value "  MTD: ".
+         05 ws-my-fes-mtd-count pic z(6)9.
+         05 filler             pic x(11) value "   AMOUNT: ".
+         05 ws-my-fes-mtd-amt  pic $z(9)9.99.
+         05 filler             pic x(8) value "   YTD: ".
+         05 ws-my-fes-ytd-count pic z(6)9.
+         05 filler             pic x(11) value "   AMOUNT: ".
+         05 ws-my-fes-ytd-amt  pic $z(9)9.99.
       *
        01 ws-highest-store-number-line.
          05 filler             pic x(37) value
@@ -141,35 +353,147 @@
       *
        77 ws-eof-flag          pic x value 'n'.
        77 ws-is-true           pic x value 'y'.
+       77 ws-is-false          pic x value 'n'.
       *
        77 ws-1                 pic 9 value 1.
        77 ws-3                 pic 9 value 3.
-       77 ws-6                 pic 9 value 6.
        77 ws-100               pic 999 value 100.
-       77 ws-tax-amount        pic V99 value 0.13.
        77 ws-total-tax-owing   pic 9(6)V99 value 0.
       *
        77 ws-highest-trans-amt pic 9(5)V99 value 0.
        77 ws-lowest-trans-amt  pic 9(5)V99 value 99999.99.
       *
        01 ws-constants.
-         05 ws-store-names     pic x(12) value "010203040512".
-         05 ws-store-literals  redefines ws-store-names pic xx occurs 6
-                               times indexed by ws-store-index.
-         05 ws-payment-types   pic x(6) value "CACRDB".
-         05 ws-pay-literals    redefines ws-payment-types pic xx occurs
-                               3 times indexed by ws-pay-index.
-      *
+         05 ws-store-table      occurs 20 times
+                                 indexed by ws-store-index
+                                 ws-store-srch-index.
+           10 ws-store-literals pic xx.
+           10 ws-store-active   pic x.
+         05 ws-pay-table        occurs 12 times
+                                 indexed by ws-pay-index
+                                 ws-pay-srch-index.
+           10 ws-pay-literals    pic xx.
+           10 ws-pay-active      pic x.
+       77 ws-store-table-count  pic 99 value 0.
+       77 ws-pay-table-count    pic 99 value 0.
+      *
+       01 ws-tax-table.
+         05 ws-tax-entry         occurs 100 times.
+           10 ws-tax-store-num   pic xx.
+           10 ws-tax-eff-date    pic 9(8).
+           10 ws-tax-rate-amt    pic v9(4).
+       77 ws-tax-table-count     pic 999 value 0.
+      *
+       01 ws-sl-raw-table.
+         05 ws-sl-raw-entry      occurs 5000 times
+                                   indexed by ws-raw-index.
+           10 raw-trans-code     pic x.
+           10 raw-trans-amt      pic 9(5)V99.
+           10 raw-pay-type       pic xx.
+           10 raw-store-num      pic xx.
+           10 raw-invoice-num    pic x(9).
+           10 raw-sku-code       pic x(15).
+           10 raw-placed         pic x value 'n'.
+       77 ws-raw-count           pic 9(8) value 0.
+       77 ws-sl-raw-eof          pic x value 'n'.
+      *
+       01 ws-sl-sorted-table.
+         05 ws-sl-sorted-entry   occurs 5000 times
+                                   indexed by ws-sorted-index.
+           10 srt-trans-code     pic x.
+           10 srt-trans-amt      pic 9(5)V99.
+           10 srt-pay-type       pic xx.
+           10 srt-store-num      pic xx.
+           10 srt-invoice-num    pic x(9).
+           10 srt-sku-code       pic x(15).
+       77 ws-sorted-count        pic 9(8) value 0.
+       77 ws-sorted-ptr          pic 9(8) value 0.
+       77 ws-cur-rec-store       pic xx value spaces.
+      *
+       01 ws-layaway-table.
+         05 ws-lay-entry         occurs 2000 times
+                                  indexed by ws-lay-index
+                                  ws-lay-srch-index.
+           10 ws-lay-invoice-num pic x(9).
+           10 ws-lay-store-num   pic xx.
+           10 ws-lay-open-date   pic 9(8).
+           10 ws-lay-original-amt pic 9(7)v99.
+           10 ws-lay-paid-amt    pic 9(7)v99.
+           10 ws-lay-balance     pic 9(7)v99.
+           10 ws-lay-last-date   pic 9(8).
+           10 ws-lay-days-open   pic 9(4).
+           10 ws-lay-active      pic x.
+             88 ws-lay-is-active value 'Y'.
+       77 ws-lay-table-count     pic 9(4) value 0.
+       77 ws-lay-mstr-eof        pic x value 'n'.
+       77 ws-lay-found           pic x value 'n'.
+       77 ws-lay-aging-threshold pic 9(4) value 60.
+       77 ws-lay-open-accounts   pic 9(4) value 0.
+       77 ws-lay-closed-accounts pic 9(4) value 0.
+       77 ws-lay-aged-accounts   pic 9(4) value 0.
+       77 ws-lay-total-balance   pic 9(9)v99 value 0.
+       77 ws-lay-age-current-cnt pic 9(4) value 0.
+       77 ws-lay-age-current-amt pic 9(9)v99 value 0.
+       77 ws-lay-age-31-60-cnt   pic 9(4) value 0.
+       77 ws-lay-age-31-60-amt   pic 9(9)v99 value 0.
+       77 ws-lay-age-61-90-cnt   pic 9(4) value 0.
+       77 ws-lay-age-61-90-amt   pic 9(9)v99 value 0.
+       77 ws-lay-age-over90-cnt  pic 9(4) value 0.
+       77 ws-lay-age-over90-amt  pic 9(9)v99 value 0.
+       77 ws-lay-run-int         pic s9(8) comp.
+       77 ws-lay-open-int        pic s9(8) comp.
+      *
+       01 ws-aging-report-heading-line.
+         05 filler             pic x(26) value
+                               "LAYAWAY AGING REPORT".
+      *
+       01 ws-aging-report-column-line.
+         05 filler             pic x(14) value "AGING BUCKET".
+         05 filler             pic x(4) value spaces.
+         05 filler             pic x(7) value "COUNT".
+         05 filler             pic x(4) value spaces.
+         05 filler             pic x(8) value "AMOUNT".
+      *
+       01 ws-aging-bucket-line.
+         05 ws-abl-bucket-name pic x(14).
+         05 filler             pic x(4) value spaces.
+         05 ws-abl-count       pic z(5)9.
+         05 filler             pic x(4) value spaces.
+         05 ws-abl-amount      pic $z(9)9.99.
+      *
+       77 ws-store-mstr-eof    pic x value 'n'.
+       77 ws-pay-mstr-eof      pic x value 'n'.
+       77 ws-tax-mstr-eof      pic x value 'n'.
+       77 ws-run-date          pic 9(8) value 0.
+       77 ws-batch-id          pic 9(6) value 0.
+       77 ws-tax-ptr           pic 999 value 1.
+       77 ws-best-eff-date     pic 9(8) value 0.
+       77 ws-tax-rate          pic v9(4) value 0.
        77 ws-total-sl-records  pic 9(8) value 0.
        77 ws-total-trans-amt   pic 9(12)V99.
        77 ws-lay-rec-total     pic 9(8) value 0.
        77 ws-lay-total-amt     pic 9(12)V99.
        77 ws-sale-rec-total    pic 9(8) value 0.
        77 ws-sale-total-amt    pic 9(12)V99.
-       77 ws-sl-pay-totals     pic 9(8) value 0 occurs 3 times indexed
-                               by pay-total-index.
-       77 ws-sl-store-amounts  pic 9(12)V99 value 0 occurs 6 times
+       77 ws-sl-pay-totals     pic 9(8) value 0 occurs 12 times
+                               indexed by pay-total-index.
+       77 ws-sl-store-amounts  pic 9(12)V99 value 0 occurs 20 times
                                indexed by sl-store-amt-index.
+       77 ws-sl-store-rec-cnts pic 9(8) value 0 occurs 20 times
+                               indexed by sl-store-rec-cnt-index.
+      *
+       01 ws-mtd-ytd-table.
+         05 ws-my-entry          occurs 20 times.
+           10 ws-my-store-num    pic xx.
+           10 ws-my-period-year  pic 9(4).
+           10 ws-my-period-month pic 9(2).
+           10 ws-my-mtd-count    pic 9(8).
+           10 ws-my-mtd-amt      pic 9(10)v99.
+           10 ws-my-ytd-count    pic 9(8).
+           10 ws-my-ytd-amt      pic 9(10)v99.
+       77 ws-my-mstr-eof         pic x value 'n'.
+       77 ws-cur-year            pic 9(4) value 0.
+       77 ws-cur-month           pic 9(2) value 0.
        77 ws-trans-percent     pic 999V99.
       *
        77 ws-array-pointer     pic 99 value 1.
@@ -178,29 +502,282 @@
        0000-Main.
       *
            perform 1000-open-files.
+           perform 1100-load-store-master.
+           perform 1150-load-and-sort-sl-data.
+           perform 1200-load-pay-master.
+           perform 1300-load-tax-rate-master.
+           perform 1400-load-layaway-master.
+           accept ws-run-date from date yyyymmdd.
+           move ws-run-date(1:4) to ws-cur-year.
+           move ws-run-date(5:2) to ws-cur-month.
+           perform 1500-init-mtd-ytd-table.
+           perform 1600-load-mtd-ytd-master.
+           perform 1700-get-batch-id.
            perform 2000-print-report-headings.
            perform 3000-read-file.
            perform 4000-process-pages
-             until ws-eof-flag equals ws-is-true.
+             until ws-eof-flag = ws-is-true.
            perform 5000-prepare-summary.
            perform 6000-print-report-footers.
+           perform 6100-save-layaway-master.
+           perform 6200-save-mtd-ytd-master.
+           perform 6900-write-control-total.
            perform 7000-close-files.
            goback.
       *
        1000-open-files.
            open input file-05-sl-data.
-           open output file-08-sl-report.
+           open output file-08-sl-report, file-22-sl-extract.
+      *
+       1100-load-store-master.
+      *
+           open input file-13-store-master.
+      *
+           perform until ws-store-mstr-eof = ws-is-true
+               read file-13-store-master
+                   at end
+                       move ws-is-true to ws-store-mstr-eof
+                   not at end
+                       add ws-1 to ws-store-table-count
+                       set ws-store-index to ws-store-table-count
+                       move smr-store-num to ws-store-literals(
+                           ws-store-index)
+                       move smr-store-active to ws-store-active(
+                           ws-store-index)
+               end-read
+           end-perform.
+      *
+           close file-13-store-master.
+      *
+       1150-load-and-sort-sl-data.
+      *
+      * Buffers the whole day's S&L file in memory and re-sequences
+      * it by store (grouping each store's records together in the
+      * order the store master lists them) so 4200-process-lines can
+      * print store-grouped detail with a subtotal at each store
+      * break instead of printing in raw file order.
+           perform 1151-read-raw-sl-record.
+           perform until ws-sl-raw-eof = ws-is-true
+               add ws-1 to ws-raw-count
+               set ws-raw-index to ws-raw-count
+               move in-trans-code  to raw-trans-code(ws-raw-index)
+               move in-trans-amt   to raw-trans-amt(ws-raw-index)
+               move in-pay-type    to raw-pay-type(ws-raw-index)
+               move in-store-num   to raw-store-num(ws-raw-index)
+               move in-invoice-num to raw-invoice-num(ws-raw-index)
+               move in-sku-code    to raw-sku-code(ws-raw-index)
+               perform 1151-read-raw-sl-record
+           end-perform.
+      *
+           close file-05-sl-data.
+      *
+           perform varying ws-store-index from ws-1 by ws-1
+             until (ws-store-index > ws-store-table-count)
+               perform varying ws-raw-index from ws-1 by ws-1
+                 until (ws-raw-index > ws-raw-count)
+                   if raw-placed(ws-raw-index) = ws-is-false
+                     and raw-store-num(ws-raw-index) =
+                     ws-store-literals(ws-store-index)
+                       perform 1152-append-sorted-entry
+                   end-if
+               end-perform
+           end-perform.
+      *
+           perform varying ws-raw-index from ws-1 by ws-1
+             until (ws-raw-index > ws-raw-count)
+               if raw-placed(ws-raw-index) = ws-is-false
+                   perform 1152-append-sorted-entry
+               end-if
+           end-perform.
+      *
+       1151-read-raw-sl-record.
+      *
+           read file-05-sl-data
+               at end
+                   move ws-is-true to ws-sl-raw-eof.
+      *
+       1152-append-sorted-entry.
+      *
+           add ws-1 to ws-sorted-count.
+           set ws-sorted-index to ws-sorted-count.
+           move raw-trans-code(ws-raw-index)  to
+             srt-trans-code(ws-sorted-index).
+           move raw-trans-amt(ws-raw-index)   to
+             srt-trans-amt(ws-sorted-index).
+           move raw-pay-type(ws-raw-index)    to
+             srt-pay-type(ws-sorted-index).
+           move raw-store-num(ws-raw-index)   to
+             srt-store-num(ws-sorted-index).
+           move raw-invoice-num(ws-raw-index) to
+             srt-invoice-num(ws-sorted-index).
+           move raw-sku-code(ws-raw-index)    to
+             srt-sku-code(ws-sorted-index).
+           move ws-is-true to raw-placed(ws-raw-index).
+      *
+       1200-load-pay-master.
+      *
+           open input file-14-pay-master.
+      *
+           perform until ws-pay-mstr-eof = ws-is-true
+               read file-14-pay-master
+                   at end
+                       move ws-is-true to ws-pay-mstr-eof
+                   not at end
+                       add ws-1 to ws-pay-table-count
+                       set ws-pay-index to ws-pay-table-count
+                       move ptm-pay-type to ws-pay-literals(
+                           ws-pay-index)
+                       move ptm-pay-active to ws-pay-active(
+                           ws-pay-index)
+               end-read
+           end-perform.
+      *
+           close file-14-pay-master.
+      *
+       1300-load-tax-rate-master.
+      *
+           open input file-15-tax-rate-master.
+      *
+           perform until ws-tax-mstr-eof = ws-is-true
+               read file-15-tax-rate-master
+                   at end
+                       move ws-is-true to ws-tax-mstr-eof
+                   not at end
+                       add ws-1 to ws-tax-table-count
+                       move trm-store-num to ws-tax-store-num(
+                           ws-tax-table-count)
+                       move trm-eff-date to ws-tax-eff-date(
+                           ws-tax-table-count)
+                       move trm-tax-rate to ws-tax-rate-amt(
+                           ws-tax-table-count)
+               end-read
+           end-perform.
+      *
+           close file-15-tax-rate-master.
+      *
+       1400-load-layaway-master.
+      *
+           open input file-19-layaway-master.
+      *
+           perform until ws-lay-mstr-eof = ws-is-true
+               read file-19-layaway-master
+                   at end
+                       move ws-is-true to ws-lay-mstr-eof
+                   not at end
+                       add ws-1 to ws-lay-table-count
+                       set ws-lay-index to ws-lay-table-count
+                       move lm-invoice-num to ws-lay-invoice-num(
+                           ws-lay-index)
+                       move lm-store-num to ws-lay-store-num(
+                           ws-lay-index)
+                       move lm-open-date to ws-lay-open-date(
+                           ws-lay-index)
+                       move lm-original-amt to ws-lay-original-amt(
+                           ws-lay-index)
+                       move lm-paid-amt to ws-lay-paid-amt(
+                           ws-lay-index)
+                       move lm-balance to ws-lay-balance(
+                           ws-lay-index)
+                       move lm-last-date to ws-lay-last-date(
+                           ws-lay-index)
+                       move lm-days-open to ws-lay-days-open(
+                           ws-lay-index)
+                       move 'Y' to ws-lay-active(ws-lay-index)
+               end-read
+           end-perform.
+      *
+           close file-19-layaway-master.
+      *
+       1500-init-mtd-ytd-table.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-store-table-count)
+               move ws-store-literals(ws-array-pointer) to
+                 ws-my-store-num(ws-array-pointer)
+               move ws-cur-year to ws-my-period-year(ws-array-pointer)
+               move ws-cur-month to ws-my-period-month(
+                 ws-array-pointer)
+               move 0 to ws-my-mtd-count(ws-array-pointer)
+               move 0 to ws-my-mtd-amt(ws-array-pointer)
+               move 0 to ws-my-ytd-count(ws-array-pointer)
+               move 0 to ws-my-ytd-amt(ws-array-pointer)
+           end-perform.
+      *
+       1600-load-mtd-ytd-master.
+      *
+           open input file-24-mtd-ytd-master.
+      *
+           perform until ws-my-mstr-eof = ws-is-true
+               read file-24-mtd-ytd-master
+                   at end
+                       move ws-is-true to ws-my-mstr-eof
+                   not at end
+                       perform 1610-apply-mtd-ytd-record
+               end-read
+           end-perform.
+      *
+           close file-24-mtd-ytd-master.
+      *
+       1610-apply-mtd-ytd-record.
+      *
+           set ws-store-index to ws-1.
+           search ws-store-table varying ws-store-index
+               when ws-store-literals(ws-store-index) = my-store-num
+                   if my-period-year = ws-cur-year then
+                       move my-ytd-count to ws-my-ytd-count(
+                           ws-store-index)
+                       move my-ytd-amt to ws-my-ytd-amt(
+                           ws-store-index)
+                       if my-period-month = ws-cur-month then
+                           move my-mtd-count to ws-my-mtd-count(
+                               ws-store-index)
+                           move my-mtd-amt to ws-my-mtd-amt(
+                               ws-store-index)
+                       end-if
+                   end-if
+           end-search.
+      *
+      * Edit runs first in the daily chain and hands out the batch
+      * id; this program just reads what Edit left here.
+       1700-get-batch-id.
+      *
+           move 0 to ws-batch-id.
+      *
+           open input file-26-batch-id-ctl.
+           read file-26-batch-id-ctl
+               at end
+                   continue
+               not at end
+                   move bic-last-batch to ws-batch-id
+           end-read.
+           close file-26-batch-id-ctl.
       *
        2000-print-report-headings.
       *
            write report-print-line from spaces.
            write report-print-line from ws-report-name-line.
+      *
+           write csv-print-line from ws-csv-header-line.
       *
        3000-read-file.
       *
-           read file-05-sl-data
-               at end
-                   move ws-is-true to ws-eof-flag.
+           add ws-1 to ws-sorted-ptr.
+      *
+           if ws-sorted-ptr > ws-sorted-count then
+               move ws-is-true to ws-eof-flag
+           else
+               set ws-sorted-index to ws-sorted-ptr
+               move srt-trans-code(ws-sorted-index)  to in-trans-code
+               move srt-trans-amt(ws-sorted-index)   to in-trans-amt
+               move srt-pay-type(ws-sorted-index)    to in-pay-type
+               move srt-store-num(ws-sorted-index)   to in-store-num
+               move srt-invoice-num(ws-sorted-index) to
+                 in-invoice-num
+               move srt-sku-code(ws-sorted-index)    to in-sku-code
+           end-if.
       *
        4000-process-pages.
       *
@@ -216,25 +793,52 @@
       *
            move ws-current-page to ws-title-page-num.
       *
-           if ws-current-page equals ws-1 then
+           if ws-current-page = ws-1 then
                write report-print-line from spaces
                write report-print-line from ws-report-title-line
            else
                write report-print-line from ws-report-title-line
                  after advancing page
            end-if.
+      *
+           move ws-run-date  to ws-rsl-run-date.
+           move ws-batch-id  to ws-rsl-batch-id.
+           write report-print-line from ws-run-stamp-line.
       *
            add ws-1 to ws-current-page.
            write report-print-line from spaces.
            write report-print-line from ws-page-heading.
       *
        4200-process-lines.
+      *
+           move in-store-num to ws-cur-rec-store.
       *
            perform 4210-reset-calcs.
            perform 4220-calculate-tax.
            perform 4230-write-detail-line.
            perform 4240-determine-sales-layaway.
            perform 3000-read-file.
+      *
+           if ws-eof-flag = ws-is-true or
+             in-store-num not = ws-cur-rec-store then
+               perform 4235-print-store-subtotal
+           end-if.
+      *
+       4235-print-store-subtotal.
+      *
+           set ws-store-index to ws-1.
+           search ws-store-table
+               when ws-store-literals(ws-store-index) = ws-cur-rec-store
+                   move ws-cur-rec-store to ws-sstl-store-num
+                   move ws-sl-store-rec-cnts(ws-store-index) to
+                     ws-sstl-count
+                   move ws-sl-store-amounts(ws-store-index) to
+                     ws-sstl-amount
+                   write report-print-line from spaces
+                   write report-print-line from ws-store-subtotal-line
+                   write report-print-line from spaces
+                   add 3 to ws-line-count
+           end-search.
       *
        4210-reset-calcs.
       *
@@ -242,8 +846,27 @@
       *
        4220-calculate-tax.
       *
-           compute ws-tax-owing rounded = in-trans-amt * ws-tax-amount.
+           perform 4221-find-tax-rate.
+      *
+           compute ws-tax-owing rounded = in-trans-amt * ws-tax-rate.
            add ws-tax-owing to ws-total-tax-owing.
+      *
+       4221-find-tax-rate.
+      *
+           move zeroes to ws-best-eff-date.
+           move zeroes to ws-tax-rate.
+      *
+           perform varying ws-tax-ptr from ws-1 by ws-1
+             until (ws-tax-ptr > ws-tax-table-count)
+               if ws-tax-store-num(ws-tax-ptr) = in-store-num
+                   and ws-tax-eff-date(ws-tax-ptr) not > ws-run-date
+                   and ws-tax-eff-date(ws-tax-ptr) > ws-best-eff-date
+                       move ws-tax-eff-date(ws-tax-ptr) to
+                           ws-best-eff-date
+                       move ws-tax-rate-amt(ws-tax-ptr) to
+                           ws-tax-rate
+               end-if
+           end-perform.
       *
        4230-write-detail-line.
       *
@@ -258,15 +881,32 @@
            move ws-tax-owing to ws-dl-tax-owing.
       *
            write report-print-line from ws-detail-line.
+      *
+           move in-trans-code to ws-cdl-trans-code.
+           move in-trans-amt  to ws-cdl-trans-amt.
+           move in-pay-type   to ws-cdl-pay-type.
+           move in-store-num  to ws-cdl-store-num.
+           move in-invoice-num to ws-cdl-invoice-num.
+           move in-sku-code   to ws-cdl-sku-code.
+           move ws-tax-owing  to ws-cdl-tax-owing.
+      *
+           write csv-print-line from ws-csv-detail-line.
       *
        4240-determine-sales-layaway.
       *
            set ws-store-index to ws-1.
-           search ws-store-literals varying ws-store-index
+           search ws-store-table varying ws-store-index
                when ws-store-literals(ws-store-index) = in-store-num
                    set sl-store-amt-index to ws-store-index
                    add in-trans-amt to ws-sl-store-amounts(
-                       sl-store-amt-index).
+                       sl-store-amt-index)
+                   set sl-store-rec-cnt-index to ws-store-index
+                   add ws-1 to ws-sl-store-rec-cnts(
+                       sl-store-rec-cnt-index)
+                   add ws-1 to ws-my-mtd-count(ws-store-index)
+                   add in-trans-amt to ws-my-mtd-amt(ws-store-index)
+                   add ws-1 to ws-my-ytd-count(ws-store-index)
+                   add in-trans-amt to ws-my-ytd-amt(ws-store-index).
       *
            if in-trans-code-sales then
                add ws-1 to ws-sale-rec-total
@@ -276,17 +916,57 @@
            if in-trans-code-lay then
                add ws-1 to ws-lay-rec-total
                add in-trans-amt to ws-lay-total-amt
+               perform 4241-update-layaway-balance
            end-if.
       *
            add in-trans-amt to ws-total-trans-amt.
            add ws-1 to ws-total-sl-records.
       *
            set ws-pay-index to ws-1.
-           search ws-pay-literals varying ws-pay-index
+           search ws-pay-table varying ws-pay-index
                when ws-pay-literals(ws-pay-index) = in-pay-type
                    set pay-total-index to ws-pay-index
                    add ws-1 to ws-sl-pay-totals(pay-total-index).
-      *      
+      *
+       4241-update-layaway-balance.
+      *
+           move ws-is-false to ws-lay-found.
+           set ws-lay-srch-index to ws-1.
+           search ws-lay-entry varying ws-lay-srch-index
+               at end
+                   continue
+               when ws-lay-srch-index <= ws-lay-table-count
+                 and ws-lay-invoice-num(ws-lay-srch-index) =
+                 in-invoice-num
+                 and ws-lay-is-active(ws-lay-srch-index)
+                   move ws-is-true to ws-lay-found
+                   move ws-lay-srch-index to ws-lay-index
+           end-search.
+      *
+           if ws-lay-found = ws-is-true then
+               add in-trans-amt to ws-lay-paid-amt(ws-lay-index)
+               subtract in-trans-amt from ws-lay-balance(ws-lay-index)
+               move ws-run-date to ws-lay-last-date(ws-lay-index)
+      *
+               if ws-lay-balance(ws-lay-index) <= 0 then
+                   move 0 to ws-lay-balance(ws-lay-index)
+                   move 'N' to ws-lay-active(ws-lay-index)
+                   add ws-1 to ws-lay-closed-accounts
+               end-if
+           else
+               add ws-1 to ws-lay-table-count
+               set ws-lay-index to ws-lay-table-count
+               move in-invoice-num to ws-lay-invoice-num(ws-lay-index)
+               move in-store-num to ws-lay-store-num(ws-lay-index)
+               move ws-run-date to ws-lay-open-date(ws-lay-index)
+               move in-trans-amt to ws-lay-original-amt(ws-lay-index)
+               move 0 to ws-lay-paid-amt(ws-lay-index)
+               move in-trans-amt to ws-lay-balance(ws-lay-index)
+               move ws-run-date to ws-lay-last-date(ws-lay-index)
+               move 0 to ws-lay-days-open(ws-lay-index)
+               move 'Y' to ws-lay-active(ws-lay-index)
+           end-if.
+      *
        5000-prepare-summary.
       *
            move ws-total-tax-owing to ws-stt-tax-amount.
@@ -304,7 +984,7 @@
            perform
              varying ws-array-pointer
              from ws-1 by ws-1
-             until (ws-array-pointer > ws-6)
+             until (ws-array-pointer > ws-store-table-count)
                if ws-sl-store-amounts(ws-array-pointer) >=
                  ws-highest-trans-amt then
                    move ws-sl-store-amounts(ws-array-pointer) to
@@ -321,6 +1001,53 @@
                      ws-lsn-store-num
                end-if
            end-perform.
+      *
+           perform 5100-summarize-layaway.
+      *
+       5100-summarize-layaway.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-lay-table-count)
+               if ws-lay-is-active(ws-array-pointer) then
+                   compute ws-lay-run-int =
+                     function integer-of-date(ws-run-date)
+                   compute ws-lay-open-int =
+                     function integer-of-date(
+                     ws-lay-open-date(ws-array-pointer))
+                   compute ws-lay-days-open(ws-array-pointer) =
+                     ws-lay-run-int - ws-lay-open-int
+      *
+                   add ws-1 to ws-lay-open-accounts
+                   add ws-lay-balance(ws-array-pointer) to
+                     ws-lay-total-balance
+                   if ws-lay-days-open(ws-array-pointer) >
+                     ws-lay-aging-threshold then
+                       add ws-1 to ws-lay-aged-accounts
+                   end-if
+      *
+                   evaluate true
+                       when ws-lay-days-open(ws-array-pointer) <= 30
+                           add ws-1 to ws-lay-age-current-cnt
+                           add ws-lay-balance(ws-array-pointer) to
+                             ws-lay-age-current-amt
+                       when ws-lay-days-open(ws-array-pointer) <= 60
+                           add ws-1 to ws-lay-age-31-60-cnt
+                           add ws-lay-balance(ws-array-pointer) to
+                             ws-lay-age-31-60-amt
+                       when ws-lay-days-open(ws-array-pointer) <= 90
+                           add ws-1 to ws-lay-age-61-90-cnt
+                           add ws-lay-balance(ws-array-pointer) to
+                             ws-lay-age-61-90-amt
+                       when other
+                           add ws-1 to ws-lay-age-over90-cnt
+                           add ws-lay-balance(ws-array-pointer) to
+                             ws-lay-age-over90-amt
+                   end-evaluate
+               end-if
+           end-perform.
       *
        6000-print-report-footers.
       *
@@ -337,7 +1064,7 @@
            perform
              varying ws-array-pointer
              from ws-1 by ws-1
-             until (ws-array-pointer > ws-3)
+             until (ws-array-pointer > ws-pay-table-count)
       *
                move ws-pay-literals(ws-array-pointer) to
                  ws-tpt-sl-pay-type(ws-array-pointer)
@@ -360,9 +1087,167 @@
       *
            write report-print-line from ws-highest-store-number-line.
            write report-print-line from ws-lowest-store-number-line.
+      *
+           write report-print-line from spaces.
+      *
+           move ws-lay-total-balance to ws-lbl-balance.
+           write report-print-line from ws-summary-layaway-balance-line.
+           move ws-lay-open-accounts to ws-loa-open-total.
+           write report-print-line from ws-summary-layaway-open-line.
+           move ws-lay-closed-accounts to ws-lca-closed-total.
+           write report-print-line from ws-summary-layaway-closed-line.
+           move ws-lay-aged-accounts to ws-laa-aged-total.
+           write report-print-line from ws-summary-layaway-aged-line.
+      *
+           write report-print-line from spaces.
+           write report-print-line from ws-layaway-page-heading.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-lay-table-count)
+               if ws-lay-is-active(ws-array-pointer) then
+                   move ws-lay-invoice-num(ws-array-pointer) to
+                     ws-lyd-invoice
+                   move ws-lay-store-num(ws-array-pointer) to
+                     ws-lyd-store
+                   move ws-lay-balance(ws-array-pointer) to
+                     ws-lyd-balance
+                   move ws-lay-days-open(ws-array-pointer) to
+                     ws-lyd-days-open
+                   if ws-lay-days-open(ws-array-pointer) >
+                     ws-lay-aging-threshold then
+                       move "AGED" to ws-lyd-aged-flag
+                   else
+                       move spaces to ws-lyd-aged-flag
+                   end-if
+      *
+                   write report-print-line from ws-layaway-detail-line
+               end-if
+           end-perform.
+      *
+           perform 6050-print-layaway-aging-report.
+      *
+           write report-print-line from spaces.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-store-table-count)
+               move ws-my-store-num(ws-array-pointer) to
+                 ws-my-fes-store(ws-array-pointer)
+               move ws-my-mtd-count(ws-array-pointer) to
+                 ws-my-fes-mtd-count(ws-array-pointer)
+               move ws-my-mtd-amt(ws-array-pointer) to
+                 ws-my-fes-mtd-amt(ws-array-pointer)
+               move ws-my-ytd-count(ws-array-pointer) to
+                 ws-my-fes-ytd-count(ws-array-pointer)
+               move ws-my-ytd-amt(ws-array-pointer) to
+                 ws-my-fes-ytd-amt(ws-array-pointer)
+      *
+               write report-print-line from
+                 ws-mtd-ytd-for-each-store(ws-array-pointer)
+           end-perform.
+      *
+       6050-print-layaway-aging-report.
+      *
+           write report-print-line from spaces.
+           write report-print-line from ws-aging-report-heading-line.
+           write report-print-line from spaces.
+           write report-print-line from ws-aging-report-column-line.
+      *
+           move "CURRENT"         to ws-abl-bucket-name.
+           move ws-lay-age-current-cnt to ws-abl-count.
+           move ws-lay-age-current-amt to ws-abl-amount.
+           write report-print-line from ws-aging-bucket-line.
+      *
+           move "31-60 DAYS"      to ws-abl-bucket-name.
+           move ws-lay-age-31-60-cnt to ws-abl-count.
+           move ws-lay-age-31-60-amt to ws-abl-amount.
+           write report-print-line from ws-aging-bucket-line.
+      *
+           move "61-90 DAYS"      to ws-abl-bucket-name.
+           move ws-lay-age-61-90-cnt to ws-abl-count.
+           move ws-lay-age-61-90-amt to ws-abl-amount.
+           write report-print-line from ws-aging-bucket-line.
+      *
+           move "OVER 90 DAYS"    to ws-abl-bucket-name.
+           move ws-lay-age-over90-cnt to ws-abl-count.
+           move ws-lay-age-over90-amt to ws-abl-amount.
+           write report-print-line from ws-aging-bucket-line.
+      *
+       6100-save-layaway-master.
+      *
+           open output file-19-layaway-master.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-lay-table-count)
+               if ws-lay-is-active(ws-array-pointer) then
+                   move ws-lay-invoice-num(ws-array-pointer) to
+                     lm-invoice-num
+                   move ws-lay-store-num(ws-array-pointer) to
+                     lm-store-num
+                   move ws-lay-open-date(ws-array-pointer) to
+                     lm-open-date
+                   move ws-lay-original-amt(ws-array-pointer) to
+                     lm-original-amt
+                   move ws-lay-paid-amt(ws-array-pointer) to
+                     lm-paid-amt
+                   move ws-lay-balance(ws-array-pointer) to
+                     lm-balance
+                   move ws-lay-last-date(ws-array-pointer) to
+                     lm-last-date
+                   move ws-lay-days-open(ws-array-pointer) to
+                     lm-days-open
+      *
+                   write layaway-master-rec
+               end-if
+           end-perform.
+      *
+           close file-19-layaway-master.
+      *
+       6200-save-mtd-ytd-master.
+      *
+           open output file-24-mtd-ytd-master.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-store-table-count)
+               move ws-my-store-num(ws-array-pointer) to my-store-num
+               move ws-cur-year to my-period-year
+               move ws-cur-month to my-period-month
+               move ws-my-mtd-count(ws-array-pointer) to my-mtd-count
+               move ws-my-mtd-amt(ws-array-pointer) to my-mtd-amt
+               move ws-my-ytd-count(ws-array-pointer) to my-ytd-count
+               move ws-my-ytd-amt(ws-array-pointer) to my-ytd-amt
+      *
+               write mtd-ytd-rec
+           end-perform.
+      *
+           close file-24-mtd-ytd-master.
+      *
+       6900-write-control-total.
+      *
+           open extend file-20-control-totals.
+      *
+           move "SANDL"            to ctl-tag.
+           move ws-total-sl-records to ctl-rec-count.
+           move ws-total-trans-amt  to ctl-amount.
+           move ws-run-date         to ctl-run-date.
+           move ws-batch-id         to ctl-batch-id.
+           write control-total-rec.
+      *
+           close file-20-control-totals.
       *
        7000-close-files.
       *
-           close file-05-sl-data, file-08-sl-report.
+           close file-08-sl-report, file-22-sl-extract.
       *
        end program SandLProcessing.
\ No newline at end of file
