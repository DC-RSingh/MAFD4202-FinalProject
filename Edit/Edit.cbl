@@ -31,9 +31,39 @@
       *
            select file-04-error-report
                assign
-                   to 
+                   to
                    '../../../../datafiles/data/file-04-error-report.out'
                organization is line sequential.
+      *
+           select file-13-store-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-13-store-master.dat'
+               organization is line sequential.
+      *
+           select file-16-product-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-16-product.dat'
+               organization is line sequential.
+      *
+           select file-14-pay-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-14-pay-master.dat'
+               organization is line sequential.
+      *
+           select file-20-control-totals
+               assign
+                   to
+                   '../../../../datafiles/data/file-20-ctl-tot.dat'
+               organization is line sequential.
+      *
+           select file-26-batch-id-ctl
+               assign
+                   to
+                   '../../../../datafiles/data/file-26-batch-id.dat'
+               organization is line sequential.
       *
        data division.
        file section.
@@ -43,13 +73,10 @@
       *
        01 pos-rec.
          05 pr-trans-code      pic x.
-           88 pr-trans-code-valid value 'S', 'R', 'L'.
+           88 pr-trans-code-valid value 'S', 'R', 'L', 'V'.
          05 pr-trans-amt       pic 9(5)V99.
          05 pr-pay-type        pic XX.
-           88 pr-pay-type-valid value 'CA', 'CR', 'DB'.
          05 pr-store-num       pic XX.
-           88 pr-store-num-valid value '01', '02', '03', '04', '05',
-                                 '12'.
          05 pr-invoice-num.
            10 pr-invoice-X1    pic X.
              88 invoice-X1-valid value 'A', 'B', 'C', 'D', 'E'.
@@ -86,6 +113,46 @@
            data record is report-print-line.
       *
        01 report-print-line    pic x(330).
+      *
+       fd file-13-store-master
+           data record is store-master-rec.
+      *
+       01 store-master-rec.
+         05 smr-store-num      pic xx.
+         05 smr-store-name     pic x(20).
+         05 smr-store-active   pic x.
+      *
+       fd file-16-product-master
+           data record is product-master-rec.
+      *
+       01 product-master-rec.
+         05 pmr-sku-code        pic x(15).
+         05 pmr-sku-desc        pic x(20).
+         05 pmr-sku-active      pic x.
+      *
+       fd file-14-pay-master
+           data record is pay-type-master-rec.
+      *
+       01 pay-type-master-rec.
+         05 ptm-pay-type        pic xx.
+         05 ptm-pay-desc        pic x(20).
+         05 ptm-pay-active      pic x.
+      *
+       fd file-20-control-totals
+           data record is control-total-rec.
+      *
+       01 control-total-rec.
+         05 ctl-tag             pic x(10).
+         05 ctl-rec-count       pic 9(8).
+         05 ctl-amount          pic 9(10)v99.
+         05 ctl-run-date        pic 9(8).
+         05 ctl-batch-id        pic 9(6).
+      *
+       fd file-26-batch-id-ctl
+           data record is batch-id-ctl-rec.
+      *
+       01 batch-id-ctl-rec.
+         05 bic-last-batch      pic 9(6).
       *
        working-storage section.
       *
@@ -96,6 +163,12 @@
        01 ws-error-report-title-line.
          05 filler             pic x(10) value spaces.
          05 filler             pic x(12) value "ERROR REPORT".
+      *
+       01 ws-run-stamp-line.
+         05 filler             pic x(10) value "RUN DATE: ".
+         05 ws-rsl-run-date    pic 9(8).
+         05 filler             pic x(13) value "   BATCH ID: ".
+         05 ws-rsl-batch-id    pic z(5)9.
       *
        01 ws-error-report-headings.
       *
@@ -148,16 +221,61 @@
          05 ws-invoice-dash-invalid    pic x(20) value
                                     "INVOICE DASH INVALID".
          05 ws-sku-code-empty      pic x(14) value "SKU CODE EMPTY".
+         05 ws-sku-code-invalid    pic x(19) value
+                                  "SKU CODE NOT FOUND".
+         05 ws-invoice-duplicate   pic x(24) value
+                                  "INVOICE NUMBER DUPLICATE".
+      *
+       01 ws-constants.
+         05 ws-store-table       occurs 20 times
+                                  indexed by ws-store-index
+                                  ws-store-srch-index.
+           10 ws-store-literals  pic xx.
+           10 ws-store-active    pic x.
+       77 ws-store-table-count   pic 99 value 0.
+      *
+       01 ws-pay-table.
+         05 ws-pay-entry         occurs 12 times
+                                  indexed by ws-pay-index
+                                  ws-pay-srch-index.
+           10 ws-pay-literals    pic xx.
+           10 ws-pay-active      pic x.
+       77 ws-pay-table-count     pic 99 value 0.
+       77 ws-pay-mstr-eof        pic x value 'n'.
+       77 ws-pay-found           pic x value 'n'.
+      *
+       01 ws-dup-table.
+         05 ws-dup-invoice        occurs 5000 times
+                                   indexed by ws-dup-index
+                                   ws-dup-srch-index
+                                   pic x(9).
+       77 ws-dup-count            pic 9(8) value 0.
+       77 ws-dup-found            pic x value 'n'.
+      *
+       01 ws-product-table.
+         05 ws-prod-sku            occurs 500 times
+                                    indexed by ws-prod-index
+                                    ws-prod-srch-index.
+           10 ws-prod-sku-code     pic x(15).
+           10 ws-prod-active       pic x.
+       77 ws-prod-table-count      pic 9(5) value 0.
+       77 ws-prod-mstr-eof         pic x value 'n'.
+       77 ws-prod-found            pic x value 'n'.
       *
        77 ws-total-records     pic 9(8) value 0.
        77 ws-valid-records     pic 9(8) value 0.
+       77 ws-valid-amt         pic 9(10)v99 value 0.
+       77 ws-run-date          pic 9(8) value 0.
+       77 ws-batch-id          pic 9(6) value 0.
        77 ws-invalid-records   pic 9(8) value 0.
        77 ws-current-error     pic 99 value 1.
        77 ws-current-record    pic 9(8) value 0.
        77 ws-has-errors        pic x value 'n'.
        77 ws-eof-flag          pic x value 'n'.
+       77 ws-store-mstr-eof    pic x value 'n'.
        77 ws-is-true           pic x value 'y'.
        77 ws-is-false          pic x value 'n'.
+       77 ws-store-found       pic x value 'n'.
        77 ws-1                 pic 9 value 1.
        77 ws-900000            pic 9(6) value 900000.
        77 ws-100000            pic 9(6) value 100000.
@@ -167,12 +285,18 @@
        0000-Main.
       *
            perform 1000-open-files.
+           perform 1100-load-store-master.
+           perform 1150-load-pay-master.
+           perform 1200-load-product-master.
+           accept ws-run-date from date yyyymmdd.
+           perform 1250-get-next-batch-id.
            perform 2000-print-report-headings.
            perform 3000-read-file.
            perform 4000-process-records
              until ws-eof-flag = ws-is-true.
            perform 5000-prepare-summary.
            perform 6000-print-report-footers.
+           perform 6900-write-control-total.
            perform 7000-close-files.
            goback.
       *
@@ -181,6 +305,89 @@
            open input file-01-pos-input.
            open output file-02-error-output, file-03-valid-output,
              file-04-error-report.
+      *
+       1100-load-store-master.
+      *
+           open input file-13-store-master.
+      *
+           perform until ws-store-mstr-eof = ws-is-true
+               read file-13-store-master
+                   at end
+                       move ws-is-true to ws-store-mstr-eof
+                   not at end
+                       add ws-1 to ws-store-table-count
+                       set ws-store-index to ws-store-table-count
+                       move smr-store-num to ws-store-literals(
+                           ws-store-index)
+                       move smr-store-active to ws-store-active(
+                           ws-store-index)
+               end-read
+           end-perform.
+      *
+           close file-13-store-master.
+      *
+       1150-load-pay-master.
+      *
+           open input file-14-pay-master.
+      *
+           perform until ws-pay-mstr-eof = ws-is-true
+               read file-14-pay-master
+                   at end
+                       move ws-is-true to ws-pay-mstr-eof
+                   not at end
+                       add ws-1 to ws-pay-table-count
+                       set ws-pay-index to ws-pay-table-count
+                       move ptm-pay-type to ws-pay-literals(
+                           ws-pay-index)
+                       move ptm-pay-active to ws-pay-active(
+                           ws-pay-index)
+               end-read
+           end-perform.
+      *
+           close file-14-pay-master.
+      *
+       1200-load-product-master.
+      *
+           open input file-16-product-master.
+      *
+           perform until ws-prod-mstr-eof = ws-is-true
+               read file-16-product-master
+                   at end
+                       move ws-is-true to ws-prod-mstr-eof
+                   not at end
+                       add ws-1 to ws-prod-table-count
+                       set ws-prod-index to ws-prod-table-count
+                       move pmr-sku-code to ws-prod-sku-code(
+                           ws-prod-index)
+                       move pmr-sku-active to ws-prod-active(
+                           ws-prod-index)
+               end-read
+           end-perform.
+      *
+           close file-16-product-master.
+      *
+      * Edit runs first in the daily chain, so it is the one program
+      * that hands out a new batch id; every program that runs after
+      * it in the same day's chain just reads what Edit left here.
+       1250-get-next-batch-id.
+      *
+           move 0 to ws-batch-id.
+      *
+           open input file-26-batch-id-ctl.
+           read file-26-batch-id-ctl
+               at end
+                   continue
+               not at end
+                   move bic-last-batch to ws-batch-id
+           end-read.
+           close file-26-batch-id-ctl.
+      *
+           add 1 to ws-batch-id.
+      *
+           open output file-26-batch-id-ctl.
+           move ws-batch-id to bic-last-batch.
+           write batch-id-ctl-rec.
+           close file-26-batch-id-ctl.
       *
        2000-print-report-headings.
       *
@@ -188,6 +395,9 @@
            write report-print-line from ws-error-report-name-line.
            write report-print-line from spaces.
            write report-print-line from ws-error-report-title-line.
+           move ws-run-date  to ws-rsl-run-date.
+           move ws-batch-id  to ws-rsl-batch-id.
+           write report-print-line from ws-run-stamp-line.
            write report-print-line from spaces.
            write report-print-line from ws-error-report-headings.
       *
@@ -204,7 +414,7 @@
       *
            perform 4100-check-errors.
       *
-           if ws-has-errors equals ws-is-true then
+           if ws-has-errors = ws-is-true then
                add ws-1 to ws-invalid-records
                move ws-current-record to ws-edl-record-num
                move pos-rec to ws-edl-raw-data
@@ -213,6 +423,7 @@
                write report-print-line from ws-error-detail-line
            else
                add ws-1 to ws-valid-records
+               add pr-trans-amt to ws-valid-amt
                write valid-out-data from pos-rec
            end-if.
       *
@@ -234,6 +445,7 @@
            perform 4140-check-store-num.
            perform 4150-check-invoice-num.
            perform 4160-check-sku-code.
+           perform 4170-check-duplicate-invoice.
       *
        4110-check-trans-code.
       *
@@ -255,7 +467,18 @@
       *
        4130-check-pay-type.
       *
-           if not pr-pay-type-valid then
+           move ws-is-false to ws-pay-found.
+           set ws-pay-srch-index to ws-1.
+           search ws-pay-entry varying ws-pay-srch-index
+               at end
+                   continue
+               when ws-pay-srch-index <= ws-pay-table-count and
+                 ws-pay-literals(ws-pay-srch-index) = pr-pay-type
+                 and ws-pay-active(ws-pay-srch-index) = 'Y'
+                   move ws-is-true to ws-pay-found
+           end-search.
+      *
+           if ws-pay-found = ws-is-false then
                move ws-is-true to ws-has-errors
                move ws-pay-type-invalid to ws-edl-error(
                    ws-current-error)
@@ -264,7 +487,18 @@
       *
        4140-check-store-num.
       *
-           if not pr-store-num-valid then
+           move ws-is-false to ws-store-found.
+           set ws-store-srch-index to ws-1.
+           search ws-store-table varying ws-store-srch-index
+               at end
+                   continue
+               when ws-store-srch-index <= ws-store-table-count and
+                 ws-store-literals(ws-store-srch-index) = pr-store-num
+                 and ws-store-active(ws-store-srch-index) = 'Y'
+                   move ws-is-true to ws-store-found
+           end-search.
+      *
+           if ws-store-found = ws-is-false then
                move ws-is-true to ws-has-errors
                move ws-store-num-invalid to ws-edl-error(
                    ws-current-error)
@@ -319,6 +553,47 @@
                move ws-sku-code-empty to ws-edl-error(
                    ws-current-error)
                add ws-1 to ws-current-error
+           else
+               move ws-is-false to ws-prod-found
+               set ws-prod-srch-index to ws-1
+               search ws-prod-sku varying ws-prod-srch-index
+                   at end
+                       continue
+                   when ws-prod-srch-index <= ws-prod-table-count and
+                     ws-prod-sku-code(ws-prod-srch-index) = pr-sku-code
+                     and ws-prod-active(ws-prod-srch-index) = 'Y'
+                       move ws-is-true to ws-prod-found
+               end-search
+      *
+               if ws-prod-found = ws-is-false then
+                   move ws-is-true to ws-has-errors
+                   move ws-sku-code-invalid to ws-edl-error(
+                       ws-current-error)
+                   add ws-1 to ws-current-error
+               end-if
+           end-if.
+      *
+       4170-check-duplicate-invoice.
+      *
+           move ws-is-false to ws-dup-found.
+           set ws-dup-srch-index to ws-1.
+           search ws-dup-invoice varying ws-dup-srch-index
+               at end
+                   continue
+               when ws-dup-srch-index <= ws-dup-count and
+                 ws-dup-invoice(ws-dup-srch-index) = pr-invoice-num
+                   move ws-is-true to ws-dup-found
+           end-search.
+      *
+           if ws-dup-found = ws-is-true then
+               move ws-is-true to ws-has-errors
+               move ws-invoice-duplicate to ws-edl-error(
+                   ws-current-error)
+               add ws-1 to ws-current-error
+           else
+               add ws-1 to ws-dup-count
+               set ws-dup-index to ws-dup-count
+               move pr-invoice-num to ws-dup-invoice(ws-dup-index)
            end-if.
       *
        5000-prepare-summary.
@@ -334,6 +609,19 @@
            write report-print-line from spaces.
            write report-print-line from ws-error-records-valid-line.
            write report-print-line from ws-error-records-invalid-line.
+      *
+       6900-write-control-total.
+      *
+           open extend file-20-control-totals.
+      *
+           move "EDIT"           to ctl-tag.
+           move ws-valid-records to ctl-rec-count.
+           move ws-valid-amt     to ctl-amount.
+           move ws-run-date      to ctl-run-date.
+           move ws-batch-id      to ctl-batch-id.
+           write control-total-rec.
+      *
+           close file-20-control-totals.
       *
        7000-close-files.
       *
