@@ -35,6 +35,53 @@
                    to
                    '../../../../datafiles/data/file-07-split-report.out'
                organization is line sequential.
+      *
+           select file-13-store-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-13-store-master.dat'
+               organization is line sequential.
+      *
+           select file-14-pay-master
+               assign
+                   to
+                   '../../../../datafiles/data/file-14-pay-master.dat'
+               organization is line sequential.
+      *
+           select file-32-sale-history
+               assign
+                   to
+                   '../../../../datafiles/data/file-32-sale-hist.dat'
+               organization is line sequential.
+      *
+           select file-17-unmatched-returns
+               assign
+                   to
+                   '../../../../datafiles/data/file-17-unmatch-ret.dat'
+               organization is line sequential.
+      *
+           select file-10-void-data
+               assign
+                   to '../../../../datafiles/data/file-10-void-data.dat'
+               organization is line sequential.
+      *
+           select file-20-control-totals
+               assign
+                   to
+                   '../../../../datafiles/data/file-20-ctl-tot.dat'
+               organization is line sequential.
+      *
+           select file-26-batch-id-ctl
+               assign
+                   to
+                   '../../../../datafiles/data/file-26-batch-id.dat'
+               organization is line sequential.
+      *
+           select file-30-bank-deposit
+               assign
+                   to
+                   '../../../../datafiles/data/file-30-bank-dep.dat'
+               organization is line sequential.
       *
        data division.
        file section.
@@ -48,6 +95,7 @@
            88 in-sl-sale-check value 'S'.
            88 in-sl-layaway-check value 'L'.
            88 in-returns-check value 'R'.
+           88 in-void-check value 'V'.
          05 in-trans-amt       pic 9(5)V99.
          05 in-pay-type        pic XX.
          05 in-store-num       pic XX.
@@ -80,6 +128,75 @@
            data record is report-print-line.
       *
        01 report-print-line    pic x(100).
+      *
+       fd file-13-store-master
+           data record is store-master-rec.
+      *
+       01 store-master-rec.
+         05 smr-store-num      pic xx.
+         05 smr-store-name     pic x(20).
+         05 smr-store-active   pic x.
+      *
+       fd file-14-pay-master
+           data record is pay-type-master-rec.
+      *
+       01 pay-type-master-rec.
+         05 ptm-pay-type       pic xx.
+         05 ptm-pay-desc       pic x(20).
+         05 ptm-pay-active     pic x.
+      *
+       fd file-32-sale-history
+           data record is sale-history-rec.
+      *
+       01 sale-history-rec.
+         05 shr-invoice-num    pic x(9).
+         05 shr-trans-amt      pic 9(5)V99.
+      *
+       fd file-17-unmatched-returns
+           data record is ur-out-data.
+      *
+       01 ur-out-data.
+         05 ur-trans-code      pic x.
+         05 ur-trans-amt       pic 9(5)V99.
+         05 ur-pay-type        pic XX.
+         05 ur-store-num       pic XX.
+         05 ur-invoice-num     pic X(9).
+         05 ur-sku-code        pic X(15).
+         05 ur-reason          pic X(20).
+      *
+       fd file-10-void-data
+           data record is void-out-data.
+      *
+       01 void-out-data.
+         05 vd-trans-code      pic x.
+         05 vd-trans-amt       pic 9(5)V99.
+         05 vd-pay-type        pic XX.
+         05 vd-store-num       pic XX.
+         05 vd-invoice-num     pic X(9).
+         05 vd-sku-code        pic X(15).
+      *
+       fd file-20-control-totals
+           data record is control-total-rec.
+      *
+       01 control-total-rec.
+         05 ctl-tag             pic x(10).
+         05 ctl-rec-count       pic 9(8).
+         05 ctl-amount          pic 9(10)v99.
+         05 ctl-run-date        pic 9(8).
+         05 ctl-batch-id        pic 9(6).
+      *
+       fd file-26-batch-id-ctl
+           data record is batch-id-ctl-rec.
+      *
+       01 batch-id-ctl-rec.
+         05 bic-last-batch      pic 9(6).
+      *
+       fd file-30-bank-deposit
+           data record is bank-deposit-rec.
+      *
+       01 bank-deposit-rec.
+         05 bdr-pay-type        pic xx.
+         05 bdr-amount          pic 9(10)V99.
       *
        working-storage section.
       *
@@ -91,6 +208,12 @@
          05 filler             pic x(10) value spaces.
          05 filler             pic x(25) value
                                "COUNTS AND CONTROL TOTALS".
+      *
+       01 ws-run-stamp-line.
+         05 filler             pic x(10) value "RUN DATE: ".
+         05 ws-rsl-run-date    pic 9(8).
+         05 filler             pic x(13) value "   BATCH ID: ".
+         05 ws-rsl-batch-id    pic z(5)9.
       *
        01 ws-cct-sl-line.
          05 filler             pic x(29) value
@@ -115,21 +238,21 @@
          05 filler             pic x(11) value "   AMOUNT: ".
          05 ws-ll-layaway-amount pic $z(11)9.99.
       *
-       01 ws-cct-sl-trans-for-each-store occurs 6 times.
+       01 ws-cct-sl-trans-for-each-store occurs 20 times.
          05 filler             pic x(29) value
                                "TOTAL TRANS AMOUNT FOR STORE ".
          05 ws-slfes-sl-store    pic xx.
          05 filler             pic xx value ": ".
          05 ws-slfes-sl-store-amount pic $z(11)9.99.
       *
-       01 ws-cct-pnt-trans-for-each-pay-type occurs 3 times.
+       01 ws-cct-pnt-trans-for-each-pay-type occurs 12 times.
          05 filler             pic x(16) value "% NUM TRANS FOR ".
          05 ws-tpt-sl-pay-type pic xx.
          05 filler             pic x(12) value " PAY TYPE: ".
          05 ws-tpt-sl-percent  pic zz9.99.
          05 filler             pic x value '%'.
       *
-       01 ws-cct-return-for-each-store occurs 6 times.
+       01 ws-cct-return-for-each-store occurs 20 times.
          05 filler             pic x(41) value
                             "TOTAL NUMBER OF RETURN RECORDS FOR STORE ".
          05 ws-rfes-r-store    pic xx.
@@ -149,25 +272,65 @@
          05 filler             pic x(20) value "GRAND TOTAL AMOUNT: ".
          05 ws-gtl-amount      pic $z(11)9.99.
       *
-       01 ws-constants.
-         05 ws-store-names     pic x(12) value "010203040512".
-         05 ws-store-literals  redefines ws-store-names pic xx occurs 6
-                               times indexed by ws-store-index.
+       01 ws-cct-unmatched-ret-line.
+         05 filler             pic x(35) value
+                            "TOTAL NUMBER OF UNMATCHED RETURNS: ".
+         05 ws-url-unmatched-total pic z(7)9.
       *
-         05 ws-payment-types   pic x(6) value "CACRDB".
-         05 ws-pay-literals    redefines ws-payment-types pic xx occurs
-                               3 times indexed by ws-pay-index.
+       01 ws-cct-void-line.
+         05 filler             pic x(40) value
+                       "TOTAL NUMBER OF VOID/OVERRIDE RECORDS: ".
+         05 ws-vl-void-total   pic z(7)9.
+         05 filler             pic x(11) value "   AMOUNT: ".
+         05 ws-vl-void-amount  pic $z(11)9.99.
+      *
+       01 ws-constants.
+         05 ws-store-table      occurs 20 times
+                                 indexed by ws-store-index
+                                 ws-store-srch-index.
+           10 ws-store-literals pic xx.
+           10 ws-store-active   pic x.
+      *
+         05 ws-pay-table        occurs 12 times
+                                 indexed by ws-pay-index
+                                 ws-pay-srch-index.
+           10 ws-pay-literals    pic xx.
+           10 ws-pay-active      pic x.
+       77 ws-store-table-count  pic 99 value 0.
+       77 ws-pay-table-count    pic 99 value 0.
+      *
+      * Sized to hold both the sale history carried forward from prior
+      * runs and every sale written during this run, since req 005's
+      * match check has to see both.
+       01 ws-sale-invoice-table.
+         05 ws-sale-inv-entry    occurs 20000 times
+                                  indexed by ws-sale-inv-index
+                                  ws-sale-inv-srch-index.
+           10 ws-sale-invoice    pic x(9).
+           10 ws-sale-inv-amt    pic 9(5)V99.
+       77 ws-sale-invoice-count  pic 9(8) value 0.
+       77 ws-sale-matched        pic x value 'n'.
+       77 ws-sale-matched-amt    pic 9(5)V99 value 0.
+       77 ws-ret-exceeds-sale    pic x value 'n'.
+       77 ws-unmatched-ret-total pic 9(8) value 0.
+       77 ws-unmatched-ret-total-amt pic 9(10)V99 value 0.
+       77 ws-sale-hist-mstr-eof  pic x value 'n'.
       *
        77 ws-eof-flag          pic x value 'n'.
+       77 ws-store-mstr-eof    pic x value 'n'.
+       77 ws-pay-mstr-eof      pic x value 'n'.
        77 ws-is-true           pic x value 'y'.
+       77 ws-is-false          pic x value 'n'.
+       77 ws-run-date          pic 9(8) value 0.
+       77 ws-batch-id          pic 9(6) value 0.
        77 ws-1                 pic 9 value 1.
-       77 ws-3                 pic 9 value 3.
-       77 ws-6                 pic 9 value 6.
        77 ws-100               pic 999 value 100.
       *
        77 ws-grand-total-amt   pic 9(12)V9(2) value 0.
        77 ws-ret-rec-total     pic 9(8) value 0.
        77 ws-ret-total-amt     pic 9(12)V99.
+       77 ws-void-rec-total    pic 9(8) value 0.
+       77 ws-void-total-amt    pic 9(12)V99.
        77 ws-trans-percnt      pic 999V99.
        77 ws-lay-rec-total     pic 9(8) value 0.
        77 ws-lay-total-amt     pic 9(12)V99.
@@ -178,32 +341,181 @@
       *
        77 ws-array-pointer     pic 99 value 1.
       *
-       77 ws-ret-store-amounts pic 9(12)V99 value 0 occurs 6 times
+       77 ws-ret-store-amounts pic 9(12)V99 value 0 occurs 20 times
                                indexed by ret-store-amt-index.
-       77 ws-ret-store-totals  pic 9(8) value 0 occurs 6 times indexed
+       77 ws-ret-store-totals  pic 9(8) value 0 occurs 20 times indexed
                                by ret-store-total-index.
-       77 ws-sl-store-amounts  pic 9(12)V99 value 0 occurs 6 times
+       77 ws-sl-store-amounts  pic 9(12)V99 value 0 occurs 20 times
                                indexed by sl-store-amt-index.
-       77 ws-sl-pay-totals     pic 9(8) value 0 occurs 3 times indexed
-                               by pay-total-index.
+       77 ws-sl-pay-totals     pic 9(8) value 0 occurs 12 times
+                               indexed by pay-total-index.
+       77 ws-sl-pay-amounts    pic 9(10)V99 value 0 occurs 12 times
+                               indexed by pay-amt-index.
+      *
+       01 ws-bank-deposit-table.
+         05 ws-bank-entry        occurs 12 times
+                                   indexed by ws-bank-index
+                                   ws-bank-srch-index.
+           10 ws-bank-pay-type    pic xx.
+           10 ws-bank-amount      pic 9(10)V99.
+       77 ws-bank-table-count     pic 99 value 0.
+       77 ws-bank-mstr-eof        pic x value 'n'.
+       77 ws-deposit-variance     pic s9(10)V99 value 0.
+      *
+       01 ws-recon-heading-line.
+         05 filler             pic x(40) value
+                            "BANK DEPOSIT RECONCILIATION BY PAY TYPE".
+      *
+       01 ws-recon-column-line.
+         05 filler             pic x(8)  value "PAY".
+         05 filler             pic x(16) value "COMPUTED AMOUNT".
+         05 filler             pic x(4)  value spaces.
+         05 filler             pic x(13) value "BANK AMOUNT".
+         05 filler             pic x(4)  value spaces.
+         05 filler             pic x(12) value "VARIANCE".
+         05 filler             pic x(10) value "STATUS".
+      *
+       01 ws-recon-detail-line.
+         05 ws-rcl-pay-type    pic xx.
+         05 filler             pic x(6) value spaces.
+         05 ws-rcl-computed    pic $z(8)9.99.
+         05 filler             pic x(3) value spaces.
+         05 ws-rcl-bank-amt    pic $z(8)9.99.
+         05 filler             pic x(3) value spaces.
+         05 ws-rcl-variance    pic $z(7)9.99-.
+         05 filler             pic x(3) value spaces.
+         05 ws-rcl-status      pic x(9).
+      *
+       01 ws-recon-missing-line.
+         05 filler             pic x(2) value spaces.
+         05 ws-rml-pay-type    pic xx.
+         05 filler             pic x(30) value
+                            " - NO BANK DEPOSIT AMOUNT SENT".
       *
        procedure division.
       *
        0000-Main.
       *
            perform 1000-open-files.
+           perform 1100-load-store-master.
+           perform 1200-load-pay-type-master.
+           perform 1300-load-bank-deposit.
+           perform 1350-load-sale-history.
+           accept ws-run-date from date yyyymmdd.
+           perform 1250-get-batch-id.
            perform 2000-print-report-headings.
            perform 3000-read-file.
            perform 4000-process-records
              until ws-eof-flag = ws-is-true.
            perform 5000-prepare-summary.
+           perform 5900-write-control-totals.
+           perform 6050-save-sale-history.
            perform 6000-close-files.
            goback.
       *
        1000-open-files.
            open input file-03-valid-data.
            open output file-05-sl-data, file-06-returns-data,
-             file-07-split-report.
+             file-07-split-report, file-17-unmatched-returns,
+             file-10-void-data.
+      *
+       1100-load-store-master.
+      *
+           open input file-13-store-master.
+      *
+           perform until ws-store-mstr-eof = ws-is-true
+               read file-13-store-master
+                   at end
+                       move ws-is-true to ws-store-mstr-eof
+                   not at end
+                       add ws-1 to ws-store-table-count
+                       set ws-store-index to ws-store-table-count
+                       move smr-store-num to ws-store-literals(
+                           ws-store-index)
+                       move smr-store-active to ws-store-active(
+                           ws-store-index)
+               end-read
+           end-perform.
+      *
+           close file-13-store-master.
+      *
+       1200-load-pay-type-master.
+      *
+           open input file-14-pay-master.
+      *
+           perform until ws-pay-mstr-eof = ws-is-true
+               read file-14-pay-master
+                   at end
+                       move ws-is-true to ws-pay-mstr-eof
+                   not at end
+                       add ws-1 to ws-pay-table-count
+                       set ws-pay-index to ws-pay-table-count
+                       move ptm-pay-type to ws-pay-literals(
+                           ws-pay-index)
+                       move ptm-pay-active to ws-pay-active(
+                           ws-pay-index)
+               end-read
+           end-perform.
+      *
+           close file-14-pay-master.
+      *
+       1300-load-bank-deposit.
+      *
+           open input file-30-bank-deposit.
+      *
+           perform until ws-bank-mstr-eof = ws-is-true
+               read file-30-bank-deposit
+                   at end
+                       move ws-is-true to ws-bank-mstr-eof
+                   not at end
+                       add ws-1 to ws-bank-table-count
+                       set ws-bank-index to ws-bank-table-count
+                       move bdr-pay-type to ws-bank-pay-type(
+                           ws-bank-index)
+                       move bdr-amount   to ws-bank-amount(
+                           ws-bank-index)
+               end-read
+           end-perform.
+      *
+           close file-30-bank-deposit.
+      *
+      * Carries forward every sale invoice/amount this suite has ever
+      * split out to file-05, so a return can still be matched against
+      * a sale from an earlier day's run, not just today's batch.
+       1350-load-sale-history.
+      *
+           open input file-32-sale-history.
+      *
+           perform until ws-sale-hist-mstr-eof = ws-is-true
+               read file-32-sale-history
+                   at end
+                       move ws-is-true to ws-sale-hist-mstr-eof
+                   not at end
+                       add ws-1 to ws-sale-invoice-count
+                       set ws-sale-inv-index to ws-sale-invoice-count
+                       move shr-invoice-num to ws-sale-invoice(
+                           ws-sale-inv-index)
+                       move shr-trans-amt to ws-sale-inv-amt(
+                           ws-sale-inv-index)
+               end-read
+           end-perform.
+      *
+           close file-32-sale-history.
+      *
+      * Edit runs first in the daily chain and hands out the batch
+      * id; this program just reads what Edit left here.
+       1250-get-batch-id.
+      *
+           move 0 to ws-batch-id.
+      *
+           open input file-26-batch-id-ctl.
+           read file-26-batch-id-ctl
+               at end
+                   continue
+               not at end
+                   move bic-last-batch to ws-batch-id
+           end-read.
+           close file-26-batch-id-ctl.
       *
        2000-print-report-headings.
       *
@@ -211,6 +523,9 @@
            write report-print-line from ws-cct-report-name-line.
            write report-print-line from spaces.
            write report-print-line from ws-cct-report-title-line.
+           move ws-run-date  to ws-rsl-run-date.
+           move ws-batch-id  to ws-rsl-batch-id.
+           write report-print-line from ws-run-stamp-line.
            write report-print-line from spaces.
       *
        3000-read-file.
@@ -226,6 +541,10 @@
            else
                if in-sl-record-check then
                    perform 4200-s-and-l-record
+               else
+                   if in-void-check then
+                       perform 4300-void-record
+                   end-if
                end-if
            end-if.
       *
@@ -233,39 +552,88 @@
       *
        4100-returns-record.
       *
-           write r-out-data from in-valid-data.
+           perform 4110-check-matches-sale.
       *
-           set ws-store-index to ws-1.
-           search ws-store-literals varying ws-store-index
-               when ws-store-literals(ws-store-index) = in-store-num
-                   set ret-store-amt-index to ws-store-index
-                   add in-trans-amt to ws-ret-store-amounts(
-                       ret-store-amt-index)
-                   set ret-store-total-index to ws-store-index
-                   add ws-1 to ws-ret-store-totals(
-                       ret-store-total-index).
+           if ws-sale-matched = ws-is-false then
+               move in-valid-data to ur-out-data
+               move "NO MATCHING SALE"    to ur-reason
+               write ur-out-data
+               add ws-1 to ws-unmatched-ret-total
+               add in-trans-amt to ws-unmatched-ret-total-amt
+           else
+               if ws-ret-exceeds-sale = ws-is-true then
+                   move in-valid-data to ur-out-data
+                   move "AMOUNT EXCEEDS SALE" to ur-reason
+                   write ur-out-data
+                   add ws-1 to ws-unmatched-ret-total
+                   add in-trans-amt to ws-unmatched-ret-total-amt
+               else
+                   write r-out-data from in-valid-data
+      *
+                   set ws-store-index to ws-1
+                   search ws-store-table varying ws-store-index
+                       when ws-store-literals(ws-store-index) =
+                         in-store-num
+                           set ret-store-amt-index to ws-store-index
+                           add in-trans-amt to ws-ret-store-amounts(
+                               ret-store-amt-index)
+                           set ret-store-total-index to ws-store-index
+                           add ws-1 to ws-ret-store-totals(
+                               ret-store-total-index)
+                   end-search
+      *
+                   add ws-1 to ws-ret-rec-total
+                   add in-trans-amt to ws-ret-total-amt
+               end-if
+           end-if.
       *
-           add ws-1 to ws-ret-rec-total.
-           add in-trans-amt to ws-ret-total-amt.
+       4110-check-matches-sale.
+      *
+           move ws-is-false to ws-sale-matched.
+           move ws-is-false to ws-ret-exceeds-sale.
+           move 0 to ws-sale-matched-amt.
+           set ws-sale-inv-srch-index to ws-1.
+           search ws-sale-inv-entry varying ws-sale-inv-srch-index
+               at end
+                   continue
+               when ws-sale-inv-srch-index <= ws-sale-invoice-count
+                 and ws-sale-invoice(ws-sale-inv-srch-index) =
+                 in-invoice-num
+                   move ws-is-true to ws-sale-matched
+                   move ws-sale-inv-amt(ws-sale-inv-srch-index) to
+                     ws-sale-matched-amt
+           end-search.
+      *
+           if ws-sale-matched = ws-is-true and
+             in-trans-amt > ws-sale-matched-amt then
+               move ws-is-true to ws-ret-exceeds-sale
+           end-if.
       *
        4200-s-and-l-record.
       *
            write sl-out-data from in-valid-data.
       *
            set ws-store-index to ws-1.
-           search ws-store-literals varying ws-store-index
+           search ws-store-table varying ws-store-index
                when ws-store-literals(ws-store-index) = in-store-num
                    set sl-store-amt-index to ws-store-index
                    add in-trans-amt to ws-sl-store-amounts(
                        sl-store-amt-index).
       *
            set ws-pay-index to ws-1.
-           search ws-pay-literals varying ws-pay-index
+           search ws-pay-table varying ws-pay-index
                when ws-pay-literals(ws-pay-index) = in-pay-type
                    set pay-total-index to ws-pay-index
-                   add ws-1 to ws-sl-pay-totals(pay-total-index).
+                   add ws-1 to ws-sl-pay-totals(pay-total-index)
+                   set pay-amt-index to ws-pay-index
+                   add in-trans-amt to ws-sl-pay-amounts(
+                       pay-amt-index).
       *
            if in-sl-sale-check then
+               add ws-1 to ws-sale-invoice-count
+               set ws-sale-inv-index to ws-sale-invoice-count
+               move in-invoice-num to ws-sale-invoice(ws-sale-inv-index)
+               move in-trans-amt to ws-sale-inv-amt(ws-sale-inv-index)
                add ws-1 to ws-sale-rec-total
                add in-trans-amt to ws-sale-total-amt
            else
@@ -274,6 +642,13 @@
                    add in-trans-amt to ws-lay-total-amt
                end-if
            end-if.
+      *
+       4300-void-record.
+      *
+           write void-out-data from in-valid-data.
+      *
+           add ws-1 to ws-void-rec-total.
+           add in-trans-amt to ws-void-total-amt.
       *
        5000-prepare-summary.
       *
@@ -305,7 +680,7 @@
            perform
              varying ws-array-pointer
              from ws-1 by ws-1
-             until (ws-array-pointer > ws-6)
+             until (ws-array-pointer > ws-store-table-count)
       *
                move ws-store-literals(ws-array-pointer) to
                  ws-slfes-sl-store(ws-array-pointer)
@@ -323,7 +698,7 @@
            perform
              varying ws-array-pointer
              from ws-1 by ws-1
-             until (ws-array-pointer > ws-3)
+             until (ws-array-pointer > ws-pay-table-count)
       *
                move ws-pay-literals(ws-array-pointer) to
                  ws-tpt-sl-pay-type(ws-array-pointer)
@@ -343,7 +718,7 @@
            perform
              varying ws-array-pointer
              from ws-1 by ws-1
-             until (ws-array-pointer > ws-6)
+             until (ws-array-pointer > ws-store-table-count)
       *
                move ws-store-literals(ws-array-pointer) to
                  ws-rfes-r-store(ws-array-pointer)
@@ -367,10 +742,114 @@
            move ws-grand-total-amt to ws-gtl-amount.
            write report-print-line from ws-cct-grand-total-line.
       *
+           write report-print-line from spaces.
+      *
+           move ws-unmatched-ret-total to ws-url-unmatched-total.
+           write report-print-line from ws-cct-unmatched-ret-line.
+      *
+           write report-print-line from spaces.
+      *
+           move ws-void-rec-total to ws-vl-void-total.
+           move ws-void-total-amt to ws-vl-void-amount.
+           write report-print-line from ws-cct-void-line.
+      *
+           write report-print-line from spaces.
+      *
+           perform 5800-print-bank-reconciliation.
+      *
+       5800-print-bank-reconciliation.
+      *
+           write report-print-line from spaces.
+           write report-print-line from ws-recon-heading-line.
+           write report-print-line from ws-recon-column-line.
+      *
+           move ws-1 to ws-array-pointer.
+           perform
+             varying ws-array-pointer
+             from ws-1 by ws-1
+             until (ws-array-pointer > ws-pay-table-count)
+      *
+               set ws-bank-srch-index to ws-1
+               search ws-bank-entry varying ws-bank-srch-index
+                   at end
+                       move ws-pay-literals(ws-array-pointer) to
+                         ws-rml-pay-type
+                       write report-print-line from
+                         ws-recon-missing-line
+                   when ws-bank-pay-type(ws-bank-srch-index) =
+                     ws-pay-literals(ws-array-pointer)
+                       compute ws-deposit-variance =
+                         ws-sl-pay-amounts(ws-array-pointer) -
+                         ws-bank-amount(ws-bank-srch-index)
+                       move ws-pay-literals(ws-array-pointer) to
+                         ws-rcl-pay-type
+                       move ws-sl-pay-amounts(ws-array-pointer) to
+                         ws-rcl-computed
+                       move ws-bank-amount(ws-bank-srch-index) to
+                         ws-rcl-bank-amt
+                       move ws-deposit-variance to ws-rcl-variance
+                       if ws-deposit-variance = 0 then
+                           move "MATCH"    to ws-rcl-status
+                       else
+                           move "VARIANCE" to ws-rcl-status
+                       end-if
+                       write report-print-line from
+                         ws-recon-detail-line
+               end-search
+      *
+           end-perform.
+      *
+       5900-write-control-totals.
+      *
+           open extend file-20-control-totals.
+      *
+           move "DATASPLIT"       to ctl-tag.
+           compute ctl-rec-count = ws-s-and-l-rec-total +
+             ws-ret-rec-total + ws-void-rec-total +
+             ws-unmatched-ret-total.
+           compute ctl-amount = ws-s-and-l-total-amt +
+             ws-ret-total-amt + ws-void-total-amt +
+             ws-unmatched-ret-total-amt.
+           move ws-run-date       to ctl-run-date.
+           move ws-batch-id       to ctl-batch-id.
+           write control-total-rec.
+      *
+           move "DS-SALES"        to ctl-tag.
+           move ws-s-and-l-rec-total to ctl-rec-count.
+           move ws-s-and-l-total-amt to ctl-amount.
+           write control-total-rec.
+      *
+           move "DS-RETURN"       to ctl-tag.
+           move ws-ret-rec-total  to ctl-rec-count.
+           move ws-ret-total-amt  to ctl-amount.
+           write control-total-rec.
+      *
+           move "DS-VOID"         to ctl-tag.
+           move ws-void-rec-total to ctl-rec-count.
+           move ws-void-total-amt to ctl-amount.
+           write control-total-rec.
+      *
+           close file-20-control-totals.
+      *
+       6050-save-sale-history.
+      *
+           open output file-32-sale-history.
+      *
+           perform varying ws-sale-inv-index from ws-1 by ws-1
+             until (ws-sale-inv-index > ws-sale-invoice-count)
+               move ws-sale-invoice(ws-sale-inv-index) to
+                 shr-invoice-num
+               move ws-sale-inv-amt(ws-sale-inv-index) to
+                 shr-trans-amt
+               write sale-history-rec
+           end-perform.
+      *
+           close file-32-sale-history.
       *
        6000-close-files.
       *
            close file-03-valid-data, file-05-sl-data,
-             file-06-returns-data, file-07-split-report.
+             file-06-returns-data, file-07-split-report,
+             file-17-unmatched-returns, file-10-void-data.
       *
        end program DataSplitAndCount.
\ No newline at end of file
